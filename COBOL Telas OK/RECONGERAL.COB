@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONGERAL.
+       AUTHOR. MATEUS.
+      ***************************************************
+      * RELATORIO DE RECONCILIACAO - EFETIVO X CARGO/DEPARTAMENTO *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-DEPTO.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-CARGO.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-FUNC.
+       SELECT RECONLIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LIST.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO         PIC 9(03).
+                03 DENOMINACAO    PIC X(15).
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER         PIC X(41).
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO2        PIC 9(03).
+                03 DENOMINACAO2   PIC X(20).
+                03 TIPOSALARIO2   PIC 9(01).
+                03 SALARIOBASE2   PIC 9(06)V99.
+                03 NIVELESCOLAR2  PIC 9(01).
+                03 FILLER         PIC X(31).
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA          PIC 9(05).
+                03 FSTATUS        PIC X(01).
+                   88 FUNC-ATIVO     VALUE "A".
+                   88 FUNC-DEMITIDO  VALUE "D".
+                03 NOME           PIC X(35).
+                03 CPF            PIC 9(11).
+                03 RG             PIC 9(15).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 ESTCIVIL       PIC X(01).
+                03 FDEPART        PIC 9(03).
+                03 FCARGO         PIC 9(03).
+                03 TIPOSAL        PIC X(02).
+                03 FSALBASE       PIC 9(06)V99.
+                03 DTADMISSAO.
+                   05 DADIA       PIC 9(02).
+                   05 DAMES       PIC 9(02).
+                   05 DAANO       PIC 9(04).
+                03 FILLER         PIC X(34).
+       FD RECONLIST
+               LABEL RECORD IS STANDARD.
+       01 LINHA-RECONLIST  PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-DEPTO      PIC X(02) VALUE "00".
+       77 ST-CARGO      PIC X(02) VALUE "00".
+       77 ST-FUNC       PIC X(02) VALUE "00".
+       77 ST-LIST       PIC X(02) VALUE "00".
+       77 W-IDXTAB      PIC 9(04) VALUE ZEROS.
+       77 W-CONT-ORFAO  PIC 9(05) VALUE ZEROS.
+       01 TAB-CONT-CARGO.
+           03 TC-CONT OCCURS 1000 TIMES PIC 9(05).
+       01 TAB-CONT-DEPTO.
+           03 TD-CONT OCCURS 1000 TIMES PIC 9(05).
+       01 W-CABEC1     PIC X(80) VALUE
+           "RECONCILIACAO DE EFETIVO POR CARGO E DEPARTAMENTO".
+       01 W-LINFUNC.
+           03 FILLER        PIC X(30) VALUE
+              "*** FUNCIONARIO CHAPA: ".
+           03 LF-CHAPA      PIC 9(05).
+           03 FILLER        PIC X(18) VALUE SPACES.
+       01 W-LINCARGO.
+           03 FILLER        PIC X(30) VALUE
+              "*** CARGO SEM FUNCIONARIOS: ".
+           03 LC-CODIGO     PIC 9(03).
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 LC-DENOM      PIC X(20).
+       01 W-LINDEPTO.
+           03 FILLER        PIC X(30) VALUE
+              "*** DEPTO SEM FUNCIONARIOS: ".
+           03 LD-CODIGO     PIC 9(03).
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 LD-DENOM      PIC X(15).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADEPTO
+           IF ST-DEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: " ST-DEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADCARGO
+           IF ST-CARGO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: " ST-CARGO
+              CLOSE CADEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-FUNC NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC: " ST-FUNC
+              CLOSE CADEPTO CADCARGO
+              GO TO ROT-FIM.
+           OPEN OUTPUT RECONLIST
+           IF ST-LIST NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO RECONLIST: " ST-LIST
+              CLOSE CADEPTO CADCARGO CADFUNC
+              GO TO ROT-FIM.
+           MOVE W-CABEC1 TO LINHA-RECONLIST
+           WRITE LINHA-RECONLIST
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM
+                   VARYING W-IDXTAB FROM 1 BY 1 UNTIL W-IDXTAB > 1000.
+      *
+       LER-FUNC.
+           READ CADFUNC NEXT RECORD
+               AT END GO TO LER-CARGO-INICIA.
+           COMPUTE W-IDXTAB = FCARGO + 1
+           ADD 1 TO TC-CONT (W-IDXTAB)
+           COMPUTE W-IDXTAB = FDEPART + 1
+           ADD 1 TO TD-CONT (W-IDXTAB)
+           MOVE FCARGO TO CODIGO2
+           READ CADCARGO
+               INVALID KEY
+                  MOVE CHAPA TO LF-CHAPA
+                  MOVE W-LINFUNC TO LINHA-RECONLIST
+                  WRITE LINHA-RECONLIST
+                  ADD 1 TO W-CONT-ORFAO.
+           MOVE FDEPART TO CODIGO
+           READ CADEPTO
+               INVALID KEY
+                  MOVE CHAPA TO LF-CHAPA
+                  MOVE W-LINFUNC TO LINHA-RECONLIST
+                  WRITE LINHA-RECONLIST
+                  ADD 1 TO W-CONT-ORFAO.
+           GO TO LER-FUNC.
+      *
+       LER-CARGO-INICIA.
+           MOVE LOW-VALUES TO CODIGO2
+           START CADCARGO KEY IS NOT LESS THAN CODIGO2.
+      *
+       LER-CARGO.
+           READ CADCARGO NEXT RECORD
+               AT END GO TO LER-DEPTO-INICIA.
+           COMPUTE W-IDXTAB = CODIGO2 + 1
+           IF TC-CONT (W-IDXTAB) = ZEROS
+              MOVE CODIGO2      TO LC-CODIGO
+              MOVE DENOMINACAO2 TO LC-DENOM
+              MOVE W-LINCARGO   TO LINHA-RECONLIST
+              WRITE LINHA-RECONLIST.
+           GO TO LER-CARGO.
+      *
+       LER-DEPTO-INICIA.
+           MOVE LOW-VALUES TO CODIGO
+           START CADEPTO KEY IS NOT LESS THAN CODIGO.
+      *
+       LER-DEPTO.
+           READ CADEPTO NEXT RECORD
+               AT END GO TO ROT-FECHA.
+           COMPUTE W-IDXTAB = CODIGO + 1
+           IF TD-CONT (W-IDXTAB) = ZEROS
+              MOVE CODIGO       TO LD-CODIGO
+              MOVE DENOMINACAO  TO LD-DENOM
+              MOVE W-LINDEPTO   TO LINHA-RECONLIST
+              WRITE LINHA-RECONLIST.
+           GO TO LER-DEPTO.
+      *
+       ZERA-TAB.
+           MOVE ZEROS TO TC-CONT (W-IDXTAB) TD-CONT (W-IDXTAB).
+       ZERA-TAB-FIM.
+           EXIT.
+      *
+       ROT-FECHA.
+           CLOSE CADEPTO CADCARGO CADFUNC RECONLIST
+           DISPLAY "RECONCILIACAO CONCLUIDA - FUNCIONARIOS ORFAOS: "
+                   W-CONT-ORFAO.
+      *
+       ROT-FIM.
+           STOP RUN.
