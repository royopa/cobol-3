@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUPGERAL.
+       AUTHOR. MATEUS.
+      **************************************
+      * BACKUP/EXPORTACAO NOTURNA DOS CADASTROS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-DEPTO.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-CARGO.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-NOTA.
+       SELECT EXPDEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXPDEPTO.
+       SELECT EXPCARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXPCARGO.
+       SELECT EXPNOTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EXPNOTA.
+       SELECT CKPTBKP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKPT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO         PIC 9(03).
+                03 DENOMINACAO    PIC X(15).
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER         PIC X(41).
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO2        PIC 9(03).
+                03 DENOMINACAO2   PIC X(20).
+                03 TIPOSALARIO2   PIC 9(01).
+                03 SALARIOBASE2   PIC 9(06)V99.
+                03 NIVELESCOLAR2  PIC 9(01).
+                03 FILLER         PIC X(31).
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 CHAVE-NOTA.
+                   05 RM           PIC 9(05).
+                   05 ANO-LETIVO   PIC 9(04).
+                03 NOME            PIC X(35).
+                03 SEXO            PIC X(01).
+                03 DATANASC.
+                   05 DIA          PIC 9(02).
+                   05 MES          PIC 9(02).
+                   05 ANO          PIC 9(04).
+                03 BIMESTRE-ATUAL  PIC 9(01).
+                03 NOTAS-BIM OCCURS 4 TIMES.
+                   05 NOTA1        PIC 9(04)V9.
+                   05 NOTA2        PIC 9(04)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(11).
+                03 FILLER          PIC X(10).
+       FD EXPDEPTO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-EXPDEPTO   PIC X(64).
+       FD EXPCARGO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-EXPCARGO   PIC X(64).
+       FD EXPNOTA
+               LABEL RECORD IS STANDARD.
+       01 LINHA-EXPNOTA    PIC X(164).
+       FD CKPTBKP
+               LABEL RECORD IS STANDARD.
+       01 LINHA-CKPTBKP    PIC X(10).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-DEPTO      PIC X(02) VALUE "00".
+       77 ST-CARGO      PIC X(02) VALUE "00".
+       77 ST-NOTA       PIC X(02) VALUE "00".
+       77 ST-EXPDEPTO   PIC X(02) VALUE "00".
+       77 ST-EXPCARGO   PIC X(02) VALUE "00".
+       77 ST-EXPNOTA    PIC X(02) VALUE "00".
+       77 ST-CKPT       PIC X(02) VALUE "00".
+       77 W-CONT-DEPTO  PIC 9(06) VALUE ZEROS.
+       77 W-CONT-CARGO  PIC 9(06) VALUE ZEROS.
+       77 W-CONT-NOTA   PIC 9(06) VALUE ZEROS.
+       77 W-CONT-CKPT   PIC 9(03) VALUE ZEROS.
+       77 W-TEM-CKPT    PIC X(01) VALUE "N".
+       77 W-OPCAO-CKPT  PIC X(01) VALUE "N".
+       01 W-CKPT-REG.
+           03 W-CKPT-ESTAGIO PIC X(01) VALUE SPACES.
+           03 W-CKPT-CHAVE   PIC 9(09) VALUE ZEROS.
+       01 W-TRAILER.
+           03 FILLER     PIC X(10) VALUE "TOTAL REG:".
+           03 TR-QTDE    PIC ZZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADEPTO
+           IF ST-DEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: " ST-DEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADCARGO
+           IF ST-CARGO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: " ST-CARGO
+              CLOSE CADEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADNOTA
+           IF ST-NOTA NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-NOTA
+              CLOSE CADEPTO CADCARGO
+              GO TO ROT-FIM.
+           PERFORM LE-CKPT THRU LE-CKPT-FIM.
+           MOVE "N" TO W-OPCAO-CKPT
+           IF W-TEM-CKPT = "S"
+              DISPLAY "PROCESSAMENTO ANTERIOR PAROU NO ESTAGIO: "
+                      W-CKPT-ESTAGIO
+              DISPLAY "RETOMAR A PARTIR DESSE PONTO (S/N) : "
+              ACCEPT W-OPCAO-CKPT.
+           IF W-OPCAO-CKPT NOT = "S" AND NOT = "s"
+              MOVE SPACES TO W-CKPT-ESTAGIO
+              MOVE ZEROS  TO W-CKPT-CHAVE.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND EXPDEPTO
+              IF ST-EXPDEPTO = "35"
+                 OPEN OUTPUT EXPDEPTO
+           ELSE
+              OPEN OUTPUT EXPDEPTO.
+           IF ST-EXPDEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO EXTRATO DE CADEPTO: "
+                                                          ST-EXPDEPTO
+              CLOSE CADEPTO CADCARGO CADNOTA
+              GO TO ROT-FIM.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND EXPCARGO
+              IF ST-EXPCARGO = "35"
+                 OPEN OUTPUT EXPCARGO
+           ELSE
+              OPEN OUTPUT EXPCARGO.
+           IF ST-EXPCARGO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO EXTRATO DE CADCARGO: "
+                                                          ST-EXPCARGO
+              CLOSE CADEPTO CADCARGO CADNOTA EXPDEPTO
+              GO TO ROT-FIM.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND EXPNOTA
+              IF ST-EXPNOTA = "35"
+                 OPEN OUTPUT EXPNOTA
+           ELSE
+              OPEN OUTPUT EXPNOTA.
+           IF ST-EXPNOTA NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO EXTRATO DE CADNOTA: "
+                                                          ST-EXPNOTA
+              CLOSE CADEPTO CADCARGO CADNOTA EXPDEPTO EXPCARGO
+              GO TO ROT-FIM.
+           OPEN OUTPUT CKPTBKP
+           IF ST-CKPT NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO CHECKPOINT: " ST-CKPT
+              CLOSE CADEPTO CADCARGO CADNOTA EXPDEPTO EXPCARGO EXPNOTA
+              GO TO ROT-FIM.
+           IF W-CKPT-ESTAGIO = "C" GO TO LER-CARGO-INICIA.
+           IF W-CKPT-ESTAGIO = "N" GO TO LER-NOTA-INICIA.
+      *
+       LER-DEPTO-INICIA.
+           IF W-CKPT-ESTAGIO = "D"
+              MOVE W-CKPT-CHAVE TO CODIGO
+              START CADEPTO KEY IS GREATER THAN CODIGO
+           ELSE
+              MOVE LOW-VALUES TO CODIGO
+              START CADEPTO KEY IS NOT LESS THAN CODIGO.
+           IF ST-DEPTO NOT = "00" GO TO FECHA-DEPTO.
+      *
+       LER-DEPTO.
+           READ CADEPTO NEXT RECORD
+               AT END GO TO FECHA-DEPTO.
+           MOVE REGDEPTO TO LINHA-EXPDEPTO
+           WRITE LINHA-EXPDEPTO
+           ADD 1 TO W-CONT-DEPTO
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE "D"    TO W-CKPT-ESTAGIO
+              MOVE CODIGO TO W-CKPT-CHAVE
+              MOVE W-CKPT-REG TO LINHA-CKPTBKP
+              WRITE LINHA-CKPTBKP
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-DEPTO.
+       FECHA-DEPTO.
+           MOVE W-CONT-DEPTO TO TR-QTDE
+           MOVE W-TRAILER TO LINHA-EXPDEPTO
+           WRITE LINHA-EXPDEPTO
+           MOVE "C"        TO W-CKPT-ESTAGIO
+           MOVE LOW-VALUES TO W-CKPT-CHAVE
+           MOVE W-CKPT-REG TO LINHA-CKPTBKP
+           WRITE LINHA-CKPTBKP.
+      *
+       LER-CARGO-INICIA.
+           IF W-CKPT-ESTAGIO = "C"
+              MOVE W-CKPT-CHAVE TO CODIGO2
+              START CADCARGO KEY IS GREATER THAN CODIGO2
+           ELSE
+              MOVE LOW-VALUES TO CODIGO2
+              START CADCARGO KEY IS NOT LESS THAN CODIGO2.
+           IF ST-CARGO NOT = "00" GO TO FECHA-CARGO.
+      *
+       LER-CARGO.
+           READ CADCARGO NEXT RECORD
+               AT END GO TO FECHA-CARGO.
+           MOVE REGCARGO TO LINHA-EXPCARGO
+           WRITE LINHA-EXPCARGO
+           ADD 1 TO W-CONT-CARGO
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE "C"     TO W-CKPT-ESTAGIO
+              MOVE CODIGO2 TO W-CKPT-CHAVE
+              MOVE W-CKPT-REG TO LINHA-CKPTBKP
+              WRITE LINHA-CKPTBKP
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-CARGO.
+       FECHA-CARGO.
+           MOVE W-CONT-CARGO TO TR-QTDE
+           MOVE W-TRAILER TO LINHA-EXPCARGO
+           WRITE LINHA-EXPCARGO
+           MOVE "N"        TO W-CKPT-ESTAGIO
+           MOVE LOW-VALUES TO W-CKPT-CHAVE
+           MOVE W-CKPT-REG TO LINHA-CKPTBKP
+           WRITE LINHA-CKPTBKP.
+      *
+       LER-NOTA-INICIA.
+           IF W-CKPT-ESTAGIO = "N"
+              MOVE W-CKPT-CHAVE TO CHAVE-NOTA
+              START CADNOTA KEY IS GREATER THAN CHAVE-NOTA
+           ELSE
+              MOVE LOW-VALUES TO CHAVE-NOTA
+              START CADNOTA KEY IS NOT LESS THAN CHAVE-NOTA.
+           IF ST-NOTA NOT = "00" GO TO FECHA-NOTA.
+      *
+       LER-NOTA.
+           READ CADNOTA NEXT RECORD
+               AT END GO TO FECHA-NOTA.
+           MOVE REGNOTA TO LINHA-EXPNOTA
+           WRITE LINHA-EXPNOTA
+           ADD 1 TO W-CONT-NOTA
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE "N"        TO W-CKPT-ESTAGIO
+              MOVE CHAVE-NOTA TO W-CKPT-CHAVE
+              MOVE W-CKPT-REG TO LINHA-CKPTBKP
+              WRITE LINHA-CKPTBKP
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-NOTA.
+       FECHA-NOTA.
+           MOVE W-CONT-NOTA TO TR-QTDE
+           MOVE W-TRAILER TO LINHA-EXPNOTA
+           WRITE LINHA-EXPNOTA.
+      *
+       ROT-FECHA.
+           CLOSE CKPTBKP
+           OPEN OUTPUT CKPTBKP
+           CLOSE CKPTBKP
+           CLOSE CADEPTO CADCARGO CADNOTA EXPDEPTO EXPCARGO EXPNOTA
+           DISPLAY "BACKUP CONCLUIDO - CADEPTO : " W-CONT-DEPTO
+           DISPLAY "BACKUP CONCLUIDO - CADCARGO: " W-CONT-CARGO
+           DISPLAY "BACKUP CONCLUIDO - CADNOTA : " W-CONT-NOTA.
+      *
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************
+      * LEITURA DO CHECKPOINT DE EXECUCAO ANTERIOR *
+      **************************************
+      *
+       LE-CKPT.
+           MOVE SPACES TO W-CKPT-ESTAGIO
+           MOVE ZEROS  TO W-CKPT-CHAVE
+           MOVE "N" TO W-TEM-CKPT
+           OPEN INPUT CKPTBKP
+           IF ST-CKPT NOT = "00" GO TO LE-CKPT-FIM.
+       LE-CKPT-LOOP.
+           READ CKPTBKP NEXT RECORD
+               AT END GO TO LE-CKPT-CLOSE.
+           MOVE LINHA-CKPTBKP TO W-CKPT-REG
+           MOVE "S" TO W-TEM-CKPT
+           GO TO LE-CKPT-LOOP.
+       LE-CKPT-CLOSE.
+           CLOSE CKPTBKP.
+       LE-CKPT-FIM.
+           EXIT.
