@@ -16,8 +16,16 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
+                    LOCK MODE    IS AUTOMATIC
                     ALTERNATE RECORD KEY IS CENTRODECUSTO
                                WITH DUPLICATES.
+       SELECT CADCCE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS RANDOM
+                    RECORD KEY   IS CCCODIGO
+                    FILE STATUS  IS ST-CCE.
+           COPY "AUDISEL.CPY".
+           COPY "EVTSEL.CPY".
       *
 
       *-----------------------------------------------------------------
@@ -29,11 +37,23 @@
        01 REGDEPTO.
                 03 CODIGO         PIC 9(03).
                 03 DENOMINACAO    PIC X(15).
-                03 CENTRODECUSTO  PIC 9(01).
-                03 FILLER   PIC X(45).
-       
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER   PIC X(41).
+       FD CADCCE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCCE.DAT".
+       01 REGCCE.
+                03 CCCODIGO       PIC 9(02).
+                03 CCDENOM        PIC X(30).
+                03 FILLER         PIC X(18).
+           COPY "AUDIFD.CPY".
+           COPY "EVTFD.CPY".
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+           COPY "AUDIWS.CPY".
+           COPY "EVTWS.CPY".
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -41,6 +61,8 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-CCBUSCA    PIC 9(02) VALUE ZEROS.
+       77 ST-CCE       PIC X(02) VALUE "00".
        01 CCE          PIC X(30).
       *-----------------------------------------------------------------
       
@@ -56,9 +78,11 @@
                VALUE  "      CODIGO:".
            05  LINE 06  COLUMN 01 
                VALUE  "      DENOMINACAO:".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "      CENTRO DE CUSTO:".
-           05  LINE 11  COLUMN 41 
+           05  LINE 10  COLUMN 01
+               VALUE  "      DEPARTAMENTO SUPERIOR:".
+           05  LINE 11  COLUMN 41
                VALUE  "     1".
            05  LINE 12  COLUMN 41 
                VALUE  "     2".
@@ -89,10 +113,15 @@
                FOREGROUND-COLOR  6  BACKGROUND-COLOR 0
                HIGHLIGHT.
            05  TELACENTRODECUSTO
-               LINE 08  COLUMN 24  PIC 9(01)
+               LINE 08  COLUMN 24  PIC 9(02)
                USING  CENTRODECUSTO
                FOREGROUND-COLOR  4  BACKGROUND-COLOR 0
                HIGHLIGHT.
+           05  TELADEPTOPAI
+               LINE 10  COLUMN 30  PIC 9(03)
+               USING  DEPTOPAI
+               FOREGROUND-COLOR  4  BACKGROUND-COLOR 0
+               HIGHLIGHT.
 
       *-----------------------------------------------------------------
 
@@ -114,9 +143,19 @@
                       GO TO ROT-FIM
                    ELSE
                       NEXT SENTENCE.
+                MOVE "FP201611" TO AUD-PROGRAMA
+                PERFORM ABR-AUDITORIA
+                MOVE "FP201611" TO EVT-PROGRAMA
+                PERFORM ABR-EVENTOLOG.
+                OPEN INPUT CADCCE
+                IF ST-CCE NOT = "00"
+                   MOVE "ERRO NA ABERTURA DO ARQUIVO CADCCE" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   CLOSE CADEPTO
+                   GO TO ROT-FIM.
 
        INC-001.
-                MOVE ZEROS TO CODIGO CENTRODECUSTO.
+                MOVE ZEROS TO CODIGO CENTRODECUSTO DEPTOPAI.
                 MOVE SPACES TO DENOMINACAO.
                 DISPLAY TELACADDEPTO.
 
@@ -140,6 +179,7 @@
                       DISPLAY  TELACODIGO
                       DISPLAY  TELADENOMINACAO
                       DISPLAY  TELACENTRODECUSTO
+                      DISPLAY  TELADEPTOPAI
                       MOVE "*** CODIGO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -164,47 +204,32 @@
                 ACCEPT TELACENTRODECUSTO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-                IF CENTRODECUSTO = 1
-                  MOVE "1 - PRESIDENCIA" TO CCE
-                  DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 2
-                  MOVE "2 - VICE-PRESIDENCIA" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 3
-                  MOVE "3 - DIRETORIA ADMINISTRATIVA" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 4
-                  MOVE "4 - DIRETORIA COMERCIAL" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 5
-                  MOVE "5 - DIRETORIA INDUSTRIAL" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 6
-                  MOVE "6 - DIRETORIA DESENVOLVIMENTO" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 7
-                  MOVE "7 - FILIAL A" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 8
-                  MOVE "8 - FILIAL B" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 9
-                  MOVE "9 - FILIAL C" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE IF CENTRODECUSTO = 0
-                  MOVE "0 - REPRESENTANTES" TO CCE
-                   DISPLAY (08, 24) CCE
-                ELSE
-                   MOVE "*** OPCAO INVALIDA ***" TO MENS
+                MOVE CENTRODECUSTO TO CCCODIGO
+                READ CADCCE
+                   INVALID KEY
+                      MOVE "*** CENTRO DE CUSTO NAO CADASTRADO ***"
+                                                               TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE ZEROS TO CENTRODECUSTO
+                      GO TO INC-004.
+                MOVE CCDENOM TO CCE
+                DISPLAY (08, 24) CCE.
+       INC-004B.
+                ACCEPT TELADEPTOPAI
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF DEPTOPAI NOT = ZEROS AND DEPTOPAI = CODIGO
+                   MOVE "*** DEPTO NAO PODE SER PAI DE SI MESMO ***"
+                                                            TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   MOVE SPACES TO CENTRODECUSTO
-                   GO TO INC-004.
+                   MOVE ZEROS TO DEPTOPAI
+                   GO TO INC-004B.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-004B.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -217,6 +242,9 @@
        INC-WR1.
                 WRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -237,17 +265,25 @@
        ACE-001.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                DISPLAY (24, 12)
+                     "F4=CONSULTAR POR CENTRO DE CUSTO"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
+                DISPLAY (24, 12) MENS
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 04
+                   GO TO ACE-BROWSE.
+                IF W-ACT = 05
+                   GO TO EXC-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -263,9 +299,17 @@
        EXC-DL1.
                 DELETE CADEPTO RECORD
                 IF ST-ERRO = "00"
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -274,7 +318,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-004B.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -286,18 +330,68 @@
        ALT-RW1.
                 REWRITE REGDEPTO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CADEPTO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************************
+      * JANELA DE CONSULTA - CENTRO DE CUSTO*
+      **************************************
+      *
+       ACE-BROWSE.
+                MOVE CENTRODECUSTO TO W-CCBUSCA
+                START CADEPTO KEY IS = CENTRODECUSTO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM OUTRO REGISTRO NESTE CENTRO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       ACE-BROWSE1.
+                READ CADEPTO NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA CONSULTA POR CENTRO DE CUSTO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADEPTO"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF CENTRODECUSTO NOT = W-CCBUSCA
+                   MOVE "*** FIM DA CONSULTA POR CENTRO DE CUSTO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY TELACODIGO
+                DISPLAY TELADENOMINACAO
+                DISPLAY TELACENTRODECUSTO
+                DISPLAY TELADEPTOPAI
+                DISPLAY (23, 12) "ENTER=PROXIMO   ESC=VOLTAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                GO TO ACE-BROWSE1.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                CLOSE CADEPTO
+                CLOSE AUDITORIA
+                CLOSE EVENTOLOG
+                CLOSE CADCCE
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -313,7 +407,8 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY (23, 12) MENS
+               PERFORM GRAVA-EVENTOLOG.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 300000
@@ -322,4 +417,11 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.
\ No newline at end of file
+      *
+      *************************
+      * ROTINA DE AUDITORIA   *
+      *************************
+      *
+           COPY "AUDIPAR.CPY".
+           COPY "EVTPAR.CPY".
+       FIM-ROT-TEMPO.
