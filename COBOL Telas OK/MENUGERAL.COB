@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENUGERAL.
+       AUTHOR. MATEUS.
+      ****************************************
+      * MENU PRINCIPAL - CADASTROS DO SISTEMA *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO      PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MENU-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (03, 22) "SISTEMA DE CADASTROS - MENU PRINCIPAL"
+                DISPLAY (06, 22) "1 - CADASTRO DE DEPARTAMENTOS"
+                DISPLAY (07, 22) "2 - CADASTRO DE CARGOS"
+                DISPLAY (08, 22) "3 - CADASTRO DE NOTAS"
+                DISPLAY (09, 22) "4 - CADASTRO DE FUNCIONARIOS"
+                DISPLAY (10, 22) "5 - CADASTRO DE AMIGOS"
+                DISPLAY (12, 22) "0 - ENCERRAR"
+                DISPLAY (14, 22) "OPCAO: "
+                MOVE ZEROS TO W-OPCAO
+                ACCEPT (14, 30) W-OPCAO.
+                IF W-OPCAO = 1 GO TO OPC-001.
+                IF W-OPCAO = 2 GO TO OPC-002.
+                IF W-OPCAO = 3 GO TO OPC-003.
+                IF W-OPCAO = 4 GO TO OPC-004.
+                IF W-OPCAO = 5 GO TO OPC-005.
+                IF W-OPCAO = 0 GO TO ROT-FIM.
+                GO TO MENU-001.
+      *
+       OPC-001.
+                CALL "FP201611"
+                GO TO MENU-001.
+       OPC-002.
+                CALL "FP201612"
+                GO TO MENU-001.
+       OPC-003.
+                CALL "P201613"
+                GO TO MENU-001.
+       OPC-004.
+                CALL "FP201614"
+                GO TO MENU-001.
+       OPC-005.
+                CALL "FP201615"
+                GO TO MENU-001.
+      *
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                STOP RUN.
