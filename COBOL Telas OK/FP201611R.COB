@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201611R.
+       AUTHOR. MATEUS.
+      ***************************************************
+      * RELATORIO DE ESTRUTURA ORGANIZACIONAL - ARVORE DE DEPARTAMENTOS *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-DEPTO.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-FUNC.
+       SELECT DEPTOLIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LIST.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO         PIC 9(03).
+                03 DENOMINACAO    PIC X(15).
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER         PIC X(41).
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA          PIC 9(05).
+                03 FSTATUS        PIC X(01).
+                   88 FUNC-ATIVO     VALUE "A".
+                   88 FUNC-DEMITIDO  VALUE "D".
+                03 NOME           PIC X(35).
+                03 CPF            PIC 9(11).
+                03 RG             PIC 9(15).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 ESTCIVIL       PIC X(01).
+                03 FDEPART        PIC 9(03).
+                03 FCARGO         PIC 9(03).
+                03 TIPOSAL        PIC X(02).
+                03 FSALBASE       PIC 9(06)V99.
+                03 DTADMISSAO.
+                   05 DADIA       PIC 9(02).
+                   05 DAMES       PIC 9(02).
+                   05 DAANO       PIC 9(04).
+                03 FILLER         PIC X(34).
+       FD DEPTOLIST
+               LABEL RECORD IS STANDARD.
+       01 LINHA-DEPTOLIST  PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-DEPTO      PIC X(02) VALUE "00".
+       77 ST-FUNC       PIC X(02) VALUE "00".
+       77 ST-LIST       PIC X(02) VALUE "00".
+       77 W-IDXTAB      PIC 9(04) VALUE ZEROS.
+       77 W-IDXSOBE     PIC 9(04) VALUE ZEROS.
+       77 W-CONT-SOBE   PIC 9(03) VALUE ZEROS.
+       77 W-CONT-DEPTO  PIC 9(05) VALUE ZEROS.
+       77 W-TOT-HEAD    PIC 9(06) VALUE ZEROS.
+       77 W-TOT-PAY     PIC 9(09)V99 VALUE ZEROS.
+       01 TAB-DEPTO OCCURS 1000 TIMES.
+           03 TD-EXISTE     PIC X(01) VALUE "N".
+           03 TD-DENOM      PIC X(15).
+           03 TD-PAI        PIC 9(03).
+           03 TD-HEAD       PIC 9(05).
+           03 TD-PAY        PIC 9(08)V99.
+           03 TD-ROLLHEAD   PIC 9(06).
+           03 TD-ROLLPAY    PIC 9(09)V99.
+       01 W-CABEC1     PIC X(80) VALUE
+           "COD DENOMINACAO      PAI  EFETIVO FOLHA (RAMO COMPLETO)".
+       01 W-DETALHE.
+           03 DL-CODIGO     PIC ZZ9.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 DL-DENOM      PIC X(15).
+           03 FILLER        PIC X(01) VALUE SPACES.
+           03 DL-PAI        PIC ZZ9.
+           03 FILLER        PIC X(03) VALUE SPACES.
+           03 DL-ROLLHEAD   PIC ZZZZZ9.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 DL-ROLLPAY    PIC ZZZ.ZZZ.ZZZ,99.
+       01 W-RODAPE.
+           03 FILLER        PIC X(20) VALUE "TOTAL DE DEPTOS: ".
+           03 RD-QTDE       PIC ZZZZ9.
+           03 FILLER        PIC X(16) VALUE "  FOLHA GERAL: ".
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 RD-TOTGERAL   PIC ZZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADEPTO
+           IF ST-DEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: " ST-DEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-FUNC NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC: " ST-FUNC
+              CLOSE CADEPTO
+              GO TO ROT-FIM.
+           OPEN OUTPUT DEPTOLIST
+           IF ST-LIST NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO DEPTOLIST: " ST-LIST
+              CLOSE CADEPTO CADFUNC
+              GO TO ROT-FIM.
+           MOVE W-CABEC1 TO LINHA-DEPTOLIST
+           WRITE LINHA-DEPTOLIST
+           PERFORM ZERA-TAB THRU ZERA-TAB-FIM
+                   VARYING W-IDXTAB FROM 1 BY 1 UNTIL W-IDXTAB > 1000.
+      *
+       LER-DEPTO.
+           READ CADEPTO NEXT RECORD
+               AT END GO TO LER-FUNC.
+           COMPUTE W-IDXTAB = CODIGO + 1
+           MOVE "S"         TO TD-EXISTE   (W-IDXTAB)
+           MOVE DENOMINACAO TO TD-DENOM    (W-IDXTAB)
+           MOVE DEPTOPAI    TO TD-PAI      (W-IDXTAB)
+           GO TO LER-DEPTO.
+      *
+       LER-FUNC.
+           READ CADFUNC NEXT RECORD
+               AT END GO TO ROLA-INICIA.
+           IF FUNC-ATIVO
+              COMPUTE W-IDXTAB = FDEPART + 1
+              ADD 1         TO TD-HEAD (W-IDXTAB)
+              ADD FSALBASE  TO TD-PAY  (W-IDXTAB).
+           GO TO LER-FUNC.
+      *
+      ***************************************
+      * ACUMULA EFETIVO E FOLHA POR RAMO DA ARVORE *
+      ***************************************
+      *
+       ROLA-INICIA.
+           MOVE 1 TO W-IDXTAB.
+       ROLA-001.
+           IF W-IDXTAB > 1000 GO TO ROT-RODAPE.
+           IF TD-EXISTE (W-IDXTAB) = "S"
+              PERFORM SOBE-CADEIA THRU SOBE-CADEIA-FIM.
+           ADD 1 TO W-IDXTAB
+           GO TO ROLA-001.
+      *
+       SOBE-CADEIA.
+           MOVE W-IDXTAB TO W-IDXSOBE
+           MOVE ZEROS    TO W-CONT-SOBE.
+       SOBE-CADEIA-LOOP.
+           ADD TD-HEAD (W-IDXTAB) TO TD-ROLLHEAD (W-IDXSOBE)
+           ADD TD-PAY  (W-IDXTAB) TO TD-ROLLPAY  (W-IDXSOBE)
+           ADD 1 TO W-CONT-SOBE
+           IF TD-PAI (W-IDXSOBE) = ZEROS GO TO SOBE-CADEIA-FIM.
+           IF W-CONT-SOBE > 999 GO TO SOBE-CADEIA-FIM.
+           COMPUTE W-IDXSOBE = TD-PAI (W-IDXSOBE) + 1
+           IF TD-EXISTE (W-IDXSOBE) NOT = "S" GO TO SOBE-CADEIA-FIM.
+           GO TO SOBE-CADEIA-LOOP.
+       SOBE-CADEIA-FIM.
+           EXIT.
+      *
+       ZERA-TAB.
+           MOVE "N"   TO TD-EXISTE   (W-IDXTAB)
+           MOVE ZEROS TO TD-PAI      (W-IDXTAB)
+           MOVE ZEROS TO TD-HEAD     (W-IDXTAB)
+           MOVE ZEROS TO TD-PAY      (W-IDXTAB)
+           MOVE ZEROS TO TD-ROLLHEAD (W-IDXTAB)
+           MOVE ZEROS TO TD-ROLLPAY  (W-IDXTAB).
+       ZERA-TAB-FIM.
+           EXIT.
+      *
+       ROT-RODAPE.
+           MOVE 1 TO W-IDXTAB.
+       IMPRIME-001.
+           IF W-IDXTAB > 1000 GO TO ROT-TOTAIS.
+           IF TD-EXISTE (W-IDXTAB) = "S"
+              COMPUTE DL-CODIGO = W-IDXTAB - 1
+              MOVE TD-DENOM    (W-IDXTAB) TO DL-DENOM
+              MOVE TD-PAI      (W-IDXTAB) TO DL-PAI
+              MOVE TD-ROLLHEAD (W-IDXTAB) TO DL-ROLLHEAD
+              MOVE TD-ROLLPAY  (W-IDXTAB) TO DL-ROLLPAY
+              MOVE W-DETALHE              TO LINHA-DEPTOLIST
+              WRITE LINHA-DEPTOLIST
+              ADD 1 TO W-CONT-DEPTO
+              ADD TD-HEAD (W-IDXTAB) TO W-TOT-HEAD
+              ADD TD-PAY  (W-IDXTAB) TO W-TOT-PAY.
+           ADD 1 TO W-IDXTAB
+           GO TO IMPRIME-001.
+      *
+       ROT-TOTAIS.
+           MOVE SPACES  TO LINHA-DEPTOLIST
+           WRITE LINHA-DEPTOLIST
+           MOVE W-CONT-DEPTO TO RD-QTDE
+           MOVE W-TOT-PAY    TO RD-TOTGERAL
+           MOVE W-RODAPE     TO LINHA-DEPTOLIST
+           WRITE LINHA-DEPTOLIST.
+      *
+       ROT-FECHA.
+           CLOSE CADEPTO CADFUNC DEPTOLIST.
+      *
+       ROT-FIM.
+           STOP RUN.
