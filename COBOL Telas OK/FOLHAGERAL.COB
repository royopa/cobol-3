@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FOLHAGERAL.
+       AUTHOR. MATEUS.
+      **********************************************
+      * RELATORIO DE ORCAMENTO DE FOLHA - DEPARTAMENTO/CENTRO DE CUSTO *
+      **********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-DEPTO.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-FUNC.
+       SELECT FOLHALIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-LIST.
+       SELECT CKPTFOLHA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKPT.
+       SELECT CADCCE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS RANDOM
+                    RECORD KEY   IS CCCODIGO
+                    FILE STATUS  IS ST-CCE.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO         PIC 9(03).
+                03 DENOMINACAO    PIC X(15).
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER         PIC X(41).
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA          PIC 9(05).
+                03 FSTATUS        PIC X(01).
+                   88 FUNC-ATIVO     VALUE "A".
+                   88 FUNC-DEMITIDO  VALUE "D".
+                03 NOME           PIC X(35).
+                03 CPF            PIC 9(11).
+                03 RG             PIC 9(15).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 ESTCIVIL       PIC X(01).
+                03 FDEPART        PIC 9(03).
+                03 FCARGO         PIC 9(03).
+                03 TIPOSAL        PIC X(02).
+                03 FSALBASE       PIC 9(06)V99.
+                03 DTADMISSAO.
+                   05 DADIA       PIC 9(02).
+                   05 DAMES       PIC 9(02).
+                   05 DAANO       PIC 9(04).
+                03 FILLER         PIC X(34).
+       FD FOLHALIST
+               LABEL RECORD IS STANDARD.
+       01 LINHA-FOLHALIST  PIC X(80).
+       FD CKPTFOLHA
+               LABEL RECORD IS STANDARD.
+       01 LINHA-CKPTFOLHA  PIC X(03).
+       FD CADCCE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCCE.DAT".
+       01 REGCCE.
+                03 CCCODIGO       PIC 9(02).
+                03 CCDENOM        PIC X(30).
+                03 FILLER         PIC X(18).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-DEPTO      PIC X(02) VALUE "00".
+       77 ST-FUNC       PIC X(02) VALUE "00".
+       77 ST-LIST       PIC X(02) VALUE "00".
+       77 ST-CKPT       PIC X(02) VALUE "00".
+       77 ST-CCE        PIC X(02) VALUE "00".
+       77 W-CONT-DEPTO  PIC 9(05) VALUE ZEROS.
+       77 W-CONT-FUNC   PIC 9(05) VALUE ZEROS.
+       77 W-MAX-FUNC    PIC 9(05) VALUE 01000.
+       77 W-IDXFUNC     PIC 9(05) VALUE ZEROS.
+       77 W-CONT-CKPT   PIC 9(03) VALUE ZEROS.
+       77 W-TEM-CKPT    PIC X(01) VALUE "N".
+       77 W-OPCAO-CKPT  PIC X(01) VALUE "N".
+       01 W-CKPT-CODIGO PIC 9(03) VALUE ZEROS.
+       77 W-TOT-DEPTO   PIC 9(08)V99 VALUE ZEROS.
+       77 W-TOT-GERAL   PIC 9(09)V99 VALUE ZEROS.
+       77 W-IDXCCE      PIC 9(02) VALUE ZEROS.
+       01 TAB-FUNC-ENTRADA OCCURS 1000 TIMES.
+           03 TF-FDEPART  PIC 9(03).
+           03 TF-FSALBASE PIC 9(06)V99.
+       01 TAB-CCE-TOTAL.
+           03 TC-VALOR    PIC 9(09)V99 OCCURS 100 TIMES.
+       01 CCE             PIC X(30).
+       01 W-CABEC1     PIC X(80) VALUE
+           "COD DENOMINACAO      CC ORCAMENTO DE FOLHA DO DEPARTAMENTO".
+       01 W-DETALHE.
+           03 DL-CODIGO     PIC ZZ9.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 DL-DENOM      PIC X(15).
+           03 FILLER        PIC X(01) VALUE SPACES.
+           03 DL-CCE        PIC Z9.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 DL-TOTDEPTO   PIC ZZZ.ZZZ,99.
+       01 W-SUBCCE.
+           03 FILLER        PIC X(20) VALUE "CENTRO DE CUSTO: ".
+           03 SB-NOME       PIC X(25).
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 SB-VALOR      PIC ZZZ.ZZZ.ZZZ,99.
+       01 W-RODAPE.
+           03 FILLER        PIC X(20) VALUE "TOTAL DE DEPTOS: ".
+           03 RD-QTDE       PIC ZZZZ9.
+           03 FILLER        PIC X(16) VALUE "  FOLHA GERAL: ".
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 RD-TOTGERAL   PIC ZZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADEPTO
+           IF ST-DEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: " ST-DEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT CADFUNC
+           IF ST-FUNC NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC: " ST-FUNC
+              CLOSE CADEPTO
+              GO TO ROT-FIM.
+           PERFORM LE-CKPT THRU LE-CKPT-FIM.
+           MOVE "N" TO W-OPCAO-CKPT
+           IF W-TEM-CKPT = "S"
+              DISPLAY "PROCESSAMENTO ANTERIOR PAROU APOS DEPTO: "
+                      W-CKPT-CODIGO
+              DISPLAY "RETOMAR A PARTIR DESSE PONTO (S/N) : "
+              ACCEPT W-OPCAO-CKPT.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND FOLHALIST
+              IF ST-LIST = "35"
+                 OPEN OUTPUT FOLHALIST
+           ELSE
+              MOVE ZEROS TO W-CKPT-CODIGO
+              OPEN OUTPUT FOLHALIST.
+           IF ST-LIST NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO FOLHALIST: " ST-LIST
+              CLOSE CADEPTO CADFUNC
+              GO TO ROT-FIM.
+           IF W-OPCAO-CKPT NOT = "S" AND NOT = "s"
+              MOVE W-CABEC1 TO LINHA-FOLHALIST
+              WRITE LINHA-FOLHALIST.
+           OPEN OUTPUT CKPTFOLHA
+           IF ST-CKPT NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO CHECKPOINT: " ST-CKPT
+              CLOSE CADEPTO CADFUNC FOLHALIST
+              GO TO ROT-FIM.
+           OPEN INPUT CADCCE
+           IF ST-CCE NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCCE: " ST-CCE
+              CLOSE CADEPTO CADFUNC FOLHALIST CKPTFOLHA
+              GO TO ROT-FIM.
+           PERFORM ZERA-CCE THRU ZERA-CCE-FIM
+                   VARYING W-IDXCCE FROM 1 BY 1 UNTIL W-IDXCCE > 100.
+      *
+       LER-FUNC.
+           READ CADFUNC NEXT RECORD
+               AT END GO TO LER-DEPTO-INICIA.
+           IF FUNC-ATIVO
+              IF W-CONT-FUNC < W-MAX-FUNC
+                 ADD 1 TO W-CONT-FUNC
+                 MOVE FDEPART  TO TF-FDEPART  (W-CONT-FUNC)
+                 MOVE FSALBASE TO TF-FSALBASE (W-CONT-FUNC)
+              ELSE
+                 DISPLAY "*** TABELA DE FUNCIONARIOS CHEIA - "
+                         "ALGUNS REGISTROS FICARAM DE FORA ***".
+           GO TO LER-FUNC.
+      *
+       LER-DEPTO-INICIA.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              MOVE W-CKPT-CODIGO TO CODIGO
+              START CADEPTO KEY IS GREATER THAN CODIGO
+           ELSE
+              MOVE LOW-VALUES TO CODIGO
+              START CADEPTO KEY IS NOT LESS THAN CODIGO.
+           IF ST-DEPTO NOT = "00" GO TO ROT-RODAPE.
+      *
+       LER-DEPTO.
+           READ CADEPTO NEXT RECORD
+               AT END GO TO ROT-RODAPE.
+           MOVE ZEROS TO W-TOT-DEPTO
+           PERFORM SOMA-FUNC THRU SOMA-FUNC-FIM
+                   VARYING W-IDXFUNC FROM 1 BY 1
+                   UNTIL W-IDXFUNC > W-CONT-FUNC.
+           MOVE CODIGO        TO DL-CODIGO
+           MOVE DENOMINACAO   TO DL-DENOM
+           MOVE CENTRODECUSTO TO DL-CCE
+           MOVE W-TOT-DEPTO   TO DL-TOTDEPTO
+           MOVE W-DETALHE     TO LINHA-FOLHALIST
+           WRITE LINHA-FOLHALIST
+           ADD 1 TO W-CONT-DEPTO
+           ADD W-TOT-DEPTO TO W-TOT-GERAL
+           COMPUTE W-IDXCCE = CENTRODECUSTO + 1
+           ADD W-TOT-DEPTO TO TC-VALOR (W-IDXCCE)
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE CODIGO TO LINHA-CKPTFOLHA
+              WRITE LINHA-CKPTFOLHA
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-DEPTO.
+      *
+       SOMA-FUNC.
+           IF TF-FDEPART (W-IDXFUNC) = CODIGO
+              ADD TF-FSALBASE (W-IDXFUNC) TO W-TOT-DEPTO.
+       SOMA-FUNC-FIM.
+           EXIT.
+      *
+       ZERA-CCE.
+           MOVE ZEROS TO TC-VALOR (W-IDXCCE).
+       ZERA-CCE-FIM.
+           EXIT.
+      *
+       ROT-RODAPE.
+           MOVE SPACES  TO LINHA-FOLHALIST
+           WRITE LINHA-FOLHALIST
+           PERFORM IMPRIME-CCE THRU IMPRIME-CCE-FIM
+                   VARYING W-IDXCCE FROM 1 BY 1 UNTIL W-IDXCCE > 100.
+           MOVE SPACES  TO LINHA-FOLHALIST
+           WRITE LINHA-FOLHALIST
+           MOVE W-CONT-DEPTO TO RD-QTDE
+           MOVE W-TOT-GERAL  TO RD-TOTGERAL
+           MOVE W-RODAPE     TO LINHA-FOLHALIST
+           WRITE LINHA-FOLHALIST.
+      *
+       IMPRIME-CCE.
+           IF TC-VALOR (W-IDXCCE) NOT = ZEROS
+              MOVE SPACES TO CCDENOM
+              COMPUTE CCCODIGO = W-IDXCCE - 1
+              READ CADCCE
+                 INVALID KEY
+                    MOVE "(CENTRO DE CUSTO SEM CADASTRO)" TO CCDENOM
+              MOVE CCDENOM                      TO SB-NOME
+              MOVE TC-VALOR (W-IDXCCE)          TO SB-VALOR
+              MOVE W-SUBCCE                     TO LINHA-FOLHALIST
+              WRITE LINHA-FOLHALIST.
+       IMPRIME-CCE-FIM.
+           EXIT.
+      *
+       ROT-FECHA.
+           CLOSE CKPTFOLHA
+           OPEN OUTPUT CKPTFOLHA
+           CLOSE CKPTFOLHA
+           CLOSE CADEPTO CADFUNC FOLHALIST CADCCE.
+      *
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************
+      * LEITURA DO CHECKPOINT DE EXECUCAO ANTERIOR *
+      **************************************
+      *
+       LE-CKPT.
+           MOVE ZEROS TO W-CKPT-CODIGO
+           MOVE "N" TO W-TEM-CKPT
+           OPEN INPUT CKPTFOLHA
+           IF ST-CKPT NOT = "00" GO TO LE-CKPT-FIM.
+       LE-CKPT-LOOP.
+           READ CKPTFOLHA NEXT RECORD
+               AT END GO TO LE-CKPT-CLOSE.
+           MOVE LINHA-CKPTFOLHA TO W-CKPT-CODIGO
+           MOVE "S" TO W-TEM-CKPT
+           GO TO LE-CKPT-LOOP.
+       LE-CKPT-CLOSE.
+           CLOSE CKPTFOLHA.
+       LE-CKPT-FIM.
+           EXIT.
