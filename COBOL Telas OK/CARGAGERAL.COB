@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARGAGERAL.
+       AUTHOR. MATEUS.
+      **************************************************
+      * CARGA INICIAL DE CADCARGO E CADEPTO A PARTIR DE ARQUIVO TEXTO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-DEPTO
+                    ALTERNATE RECORD KEY IS CENTRODECUSTO
+                               WITH DUPLICATES.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO2
+                    FILE STATUS  IS ST-CARGO
+                    ALTERNATE RECORD KEY IS DENOMINACAO2
+                               WITH DUPLICATES.
+       SELECT ENTRADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ENTDEPTO.
+       SELECT ENTRACARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ENTCARGO.
+       SELECT CADCCE ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CCCODIGO
+                    FILE STATUS  IS ST-CCE.
+       SELECT ENTRACCE ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ENTCCE.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTO.
+                03 CODIGO         PIC 9(03).
+                03 DENOMINACAO    PIC X(15).
+                03 CENTRODECUSTO  PIC 9(02).
+                03 DEPTOPAI       PIC 9(03).
+                03 FILLER         PIC X(41).
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO2        PIC 9(03).
+                03 DENOMINACAO2   PIC X(20).
+                03 TIPOSALARIO2   PIC 9(01).
+                03 SALARIOBASE2   PIC 9(06)V99.
+                03 NIVELESCOLAR2  PIC 9(01).
+                03 FILLER         PIC X(31).
+       FD ENTRADEPTO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-ENTRADEPTO.
+                03 ED-CODIGO         PIC 9(03).
+                03 ED-DENOMINACAO    PIC X(15).
+                03 ED-CENTRODECUSTO  PIC 9(02).
+                03 ED-DEPTOPAI       PIC 9(03).
+       FD ENTRACARGO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-ENTRACARGO.
+                03 EC-CODIGO        PIC 9(03).
+                03 EC-DENOMINACAO   PIC X(20).
+                03 EC-TIPOSALARIO   PIC 9(01).
+                03 EC-SALARIOBASE   PIC 9(06)V99.
+                03 EC-NIVELESCOLAR  PIC 9(01).
+       FD CADCCE
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCCE.DAT".
+       01 REGCCE.
+                03 CCCODIGO        PIC 9(02).
+                03 CCDENOM         PIC X(30).
+                03 FILLER          PIC X(18).
+       FD ENTRACCE
+               LABEL RECORD IS STANDARD.
+       01 LINHA-ENTRACCE.
+                03 EE-CODIGO        PIC 9(02).
+                03 EE-DENOM         PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-DEPTO      PIC X(02) VALUE "00".
+       77 ST-CARGO      PIC X(02) VALUE "00".
+       77 ST-ENTDEPTO   PIC X(02) VALUE "00".
+       77 ST-ENTCARGO   PIC X(02) VALUE "00".
+       77 ST-CCE        PIC X(02) VALUE "00".
+       77 ST-ENTCCE     PIC X(02) VALUE "00".
+       77 W-CONT-DEPTO  PIC 9(05) VALUE ZEROS.
+       77 W-CONT-CARGO  PIC 9(05) VALUE ZEROS.
+       77 W-CONT-CCE    PIC 9(05) VALUE ZEROS.
+       77 W-REJ-DEPTO   PIC 9(05) VALUE ZEROS.
+       77 W-REJ-CARGO   PIC 9(05) VALUE ZEROS.
+       77 W-REJ-CCE     PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT ENTRADEPTO
+           IF ST-ENTDEPTO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ENTRADEPTO: "
+                                                          ST-ENTDEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT ENTRACARGO
+           IF ST-ENTCARGO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ENTRACARGO: "
+                                                          ST-ENTCARGO
+              CLOSE ENTRADEPTO
+              GO TO ROT-FIM.
+           OPEN INPUT ENTRACCE
+           IF ST-ENTCCE NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ENTRACCE: "
+                                                          ST-ENTCCE
+              CLOSE ENTRADEPTO ENTRACARGO
+              GO TO ROT-FIM.
+           OPEN I-O CADEPTO
+           IF ST-DEPTO NOT = "00"
+              IF ST-DEPTO = "30"
+                 OPEN OUTPUT CADEPTO
+                 CLOSE CADEPTO
+                 OPEN I-O CADEPTO
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADEPTO: "
+                                                              ST-DEPTO
+                 CLOSE ENTRADEPTO ENTRACARGO
+                 GO TO ROT-FIM.
+           OPEN I-O CADCARGO
+           IF ST-CARGO NOT = "00"
+              IF ST-CARGO = "30"
+                 OPEN OUTPUT CADCARGO
+                 CLOSE CADCARGO
+                 OPEN I-O CADCARGO
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: "
+                                                              ST-CARGO
+                 CLOSE ENTRADEPTO ENTRACARGO CADEPTO
+                 GO TO ROT-FIM.
+           OPEN I-O CADCCE
+           IF ST-CCE NOT = "00"
+              IF ST-CCE = "30"
+                 OPEN OUTPUT CADCCE
+                 CLOSE CADCCE
+                 OPEN I-O CADCCE
+              ELSE
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCCE: "
+                                                              ST-CCE
+                 CLOSE ENTRADEPTO ENTRACARGO CADEPTO CADCARGO
+                 GO TO ROT-FIM.
+      *
+       LER-DEPTO.
+           READ ENTRADEPTO NEXT RECORD
+               AT END GO TO LER-CARGO.
+           MOVE ED-CODIGO         TO CODIGO
+           MOVE ED-DENOMINACAO    TO DENOMINACAO
+           MOVE ED-CENTRODECUSTO  TO CENTRODECUSTO
+           MOVE ED-DEPTOPAI       TO DEPTOPAI
+           WRITE REGDEPTO
+           IF ST-DEPTO = "00" OR "02"
+              ADD 1 TO W-CONT-DEPTO
+           ELSE
+              IF ST-DEPTO = "22"
+                 DISPLAY "*** DEPARTAMENTO " ED-CODIGO
+                         " JA EXISTE - REGISTRO IGNORADO ***"
+                 ADD 1 TO W-REJ-DEPTO
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DO DEPARTAMENTO "
+                         ED-CODIGO " STATUS: " ST-DEPTO " ***"
+                 ADD 1 TO W-REJ-DEPTO.
+           GO TO LER-DEPTO.
+      *
+       LER-CARGO.
+           READ ENTRACARGO NEXT RECORD
+               AT END GO TO LER-CCE.
+           MOVE EC-CODIGO        TO CODIGO2
+           MOVE EC-DENOMINACAO   TO DENOMINACAO2
+           MOVE EC-TIPOSALARIO   TO TIPOSALARIO2
+           MOVE EC-SALARIOBASE   TO SALARIOBASE2
+           MOVE EC-NIVELESCOLAR  TO NIVELESCOLAR2
+           WRITE REGCARGO
+           IF ST-CARGO = "00" OR "02"
+              ADD 1 TO W-CONT-CARGO
+           ELSE
+              IF ST-CARGO = "22"
+                 DISPLAY "*** CARGO " EC-CODIGO
+                         " JA EXISTE - REGISTRO IGNORADO ***"
+                 ADD 1 TO W-REJ-CARGO
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DO CARGO "
+                         EC-CODIGO " STATUS: " ST-CARGO " ***"
+                 ADD 1 TO W-REJ-CARGO.
+           GO TO LER-CARGO.
+      *
+       LER-CCE.
+           READ ENTRACCE NEXT RECORD
+               AT END GO TO ROT-FECHA.
+           MOVE EE-CODIGO  TO CCCODIGO
+           MOVE EE-DENOM   TO CCDENOM
+           WRITE REGCCE
+           IF ST-CCE = "00" OR "02"
+              ADD 1 TO W-CONT-CCE
+           ELSE
+              IF ST-CCE = "22"
+                 DISPLAY "*** CENTRO DE CUSTO " EE-CODIGO
+                         " JA EXISTE - REGISTRO IGNORADO ***"
+                 ADD 1 TO W-REJ-CCE
+              ELSE
+                 DISPLAY "*** ERRO NA GRAVACAO DO CENTRO DE CUSTO "
+                         EE-CODIGO " STATUS: " ST-CCE " ***"
+                 ADD 1 TO W-REJ-CCE.
+           GO TO LER-CCE.
+      *
+       ROT-FECHA.
+           CLOSE ENTRADEPTO ENTRACARGO ENTRACCE CADEPTO CADCARGO CADCCE
+           DISPLAY "CARGA CONCLUIDA"
+           DISPLAY "DEPARTAMENTOS GRAVADOS: " W-CONT-DEPTO
+                   "   IGNORADOS: " W-REJ-DEPTO
+           DISPLAY "CARGOS GRAVADOS       : " W-CONT-CARGO
+                   "   IGNORADOS: " W-REJ-CARGO
+           DISPLAY "CENTROS DE CUSTO GRAVADOS: " W-CONT-CCE
+                   "   IGNORADOS: " W-REJ-CCE.
+      *
+       ROT-FIM.
+           STOP RUN.
