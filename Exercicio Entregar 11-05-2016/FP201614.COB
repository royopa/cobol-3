@@ -0,0 +1,548 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201614.
+       AUTHOR. MATEUS.
+      **************************************
+      *MANUTENCAO CADASTRO DE FUNCIONARIOS*
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT CADEPTO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODEPTOX
+                    FILE STATUS  IS ST-DEPTO.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODCARGOX
+                    FILE STATUS  IS ST-CARGO.
+           COPY "AUDISEL.CPY".
+           COPY "EVTSEL.CPY".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA          PIC 9(05).
+                03 FSTATUS        PIC X(01).
+                   88 FUNC-ATIVO     VALUE "A".
+                   88 FUNC-DEMITIDO  VALUE "D".
+                03 NOME           PIC X(35).
+                03 CPF            PIC 9(11).
+                03 RG             PIC 9(15).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 ESTCIVIL       PIC X(01).
+                03 FDEPART        PIC 9(03).
+                03 FCARGO         PIC 9(03).
+                03 TIPOSAL        PIC X(02).
+                03 FSALBASE       PIC 9(06)V99.
+                03 DTADMISSAO.
+                   05 DADIA       PIC 9(02).
+                   05 DAMES       PIC 9(02).
+                   05 DAANO       PIC 9(04).
+                03 DTDEMISSAO.
+                   05 DDDIA       PIC 9(02).
+                   05 DDMES       PIC 9(02).
+                   05 DDANO       PIC 9(04).
+                03 FILLER         PIC X(20).
+       FD CADEPTO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADEPTO.DAT".
+       01 REGDEPTOX.
+                03 CODEPTOX       PIC 9(03).
+                03 FILLER         PIC X(61).
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGOX.
+                03 CODCARGOX      PIC 9(03).
+                03 FILLER         PIC X(61).
+           COPY "AUDIFD.CPY".
+           COPY "EVTFD.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           COPY "AUDIWS.CPY".
+           COPY "EVTWS.CPY".
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-DEPTO     PIC X(02) VALUE "00".
+       77 ST-CARGO     PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01 MASCDATA.
+            03 MASCDATA1    PIC 9(02).
+            03 MASCDATA2    PIC X(01) VALUE "/".
+            03 MASCDATA3    PIC 9(02).
+            03 MASCDATA4    PIC X(01) VALUE "/".
+            03 MASCDATA5    PIC 9(04).
+       01 W-CPF        PIC 9(11) VALUE ZEROS.
+       01 W-CPF-R      REDEFINES W-CPF.
+            03 W-CPF-D      PIC 9(01) OCCURS 11 TIMES.
+       77 W-CPFSOMA    PIC 9(04) VALUE ZEROS.
+       77 W-CPFQT      PIC 9(04) VALUE ZEROS.
+       77 W-CPFRESTO   PIC 9(02) VALUE ZEROS.
+       77 W-CPFDIG1    PIC 9(01) VALUE ZEROS.
+       77 W-CPFDIG2    PIC 9(01) VALUE ZEROS.
+       77 W-CPFIDX     PIC 9(02) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       COPY "TELAFUNC.COB".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADFUNC
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADFUNC
+                      CLOSE CADFUNC
+                      MOVE "*** ARQUIVO CADFUNC SENDO CRIADO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADFUNC" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      NEXT SENTENCE.
+
+       INC-OP0B.
+           OPEN INPUT CADEPTO
+           IF ST-DEPTO NOT = "00" AND ST-DEPTO NOT = "35"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADEPTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           OPEN INPUT CADCARGO
+           IF ST-CARGO NOT = "00" AND ST-CARGO NOT = "35"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CADCARGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           MOVE "FP201614" TO AUD-PROGRAMA
+           PERFORM ABR-AUDITORIA
+           MOVE "FP201614" TO EVT-PROGRAMA
+           PERFORM ABR-EVENTOLOG.
+
+       INC-001.
+                MOVE ZEROS  TO CHAPA CPF RG DATANASC FDEPART FCARGO
+                MOVE ZEROS  TO FSALBASE DTADMISSAO DTDEMISSAO
+                MOVE SPACES TO NOME ESTCIVIL TIPOSAL
+                MOVE "A"    TO FSTATUS
+                DISPLAY TELAFUNCIONARIO.
+
+       INC-002.
+                ACCEPT TCHAPA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADFUNC CADEPTO CADCARGO
+                   GO TO ROT-FIM.
+                IF CHAPA = ZEROS
+                   MOVE "*** CHAPA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+
+       LER-FUNC01.
+                MOVE 0 TO W-SEL
+                READ CADFUNC
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY  TELAFUNCIONARIO
+                      MOVE "*** CHAPA JA CADASTRADA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   DISPLAY TSTATUS
+                   NEXT SENTENCE.
+
+       INC-003.
+                ACCEPT TNOME
+                IF NOME = SPACES
+                   MOVE "*** NOME INVALIDO ***" TO MENS
+                   MOVE SPACES TO NOME
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+
+       INC-004.
+                ACCEPT TCPF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF CPF = ZEROS
+                   MOVE "*** CPF INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+                PERFORM CPF-VALIDA THRU CPF-VALIDA-FIM
+                IF W-CPF-D (10) NOT = W-CPFDIG1
+                                OR W-CPF-D (11) NOT = W-CPFDIG2
+                   MOVE "*** CPF INVALIDO - DIGITO VERIFICADOR ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO CPF
+                   GO TO INC-004.
+       CPF-VALIDA.
+                MOVE CPF TO W-CPF
+                MOVE ZEROS TO W-CPFSOMA
+                MOVE 1 TO W-CPFIDX.
+       CPF-SOMA1.
+                IF W-CPFIDX > 9
+                   GO TO CPF-SOMA1-FIM.
+                COMPUTE W-CPFSOMA = W-CPFSOMA
+                              + W-CPF-D (W-CPFIDX) * (11 - W-CPFIDX)
+                ADD 1 TO W-CPFIDX
+                GO TO CPF-SOMA1.
+       CPF-SOMA1-FIM.
+                DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQT
+                                       REMAINDER W-CPFRESTO
+                IF W-CPFRESTO < 2
+                   MOVE 0 TO W-CPFDIG1
+                ELSE
+                   COMPUTE W-CPFDIG1 = 11 - W-CPFRESTO.
+                MOVE ZEROS TO W-CPFSOMA
+                MOVE 1 TO W-CPFIDX.
+       CPF-SOMA2.
+                IF W-CPFIDX > 10
+                   GO TO CPF-SOMA2-FIM.
+                IF W-CPFIDX = 10
+                   COMPUTE W-CPFSOMA = W-CPFSOMA
+                              + W-CPFDIG1 * (12 - W-CPFIDX)
+                ELSE
+                   COMPUTE W-CPFSOMA = W-CPFSOMA
+                              + W-CPF-D (W-CPFIDX) * (12 - W-CPFIDX).
+                ADD 1 TO W-CPFIDX
+                GO TO CPF-SOMA2.
+       CPF-SOMA2-FIM.
+                DIVIDE W-CPFSOMA BY 11 GIVING W-CPFQT
+                                       REMAINDER W-CPFRESTO
+                IF W-CPFRESTO < 2
+                   MOVE 0 TO W-CPFDIG2
+                ELSE
+                   COMPUTE W-CPFDIG2 = 11 - W-CPFRESTO.
+       CPF-VALIDA-FIM.
+                EXIT.
+
+       INC-005.
+                ACCEPT TRG
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+
+       INC-006.
+                ACCEPT TDATANASC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                MOVE DNDIA TO MASCDATA1
+                MOVE DNMES TO MASCDATA3
+                MOVE DNANO TO MASCDATA5
+                DISPLAY (13, 36) MASCDATA.
+
+       INC-007.
+                ACCEPT TESTCIVIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+
+       INC-008.
+                ACCEPT TDEPART
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF FDEPART = ZEROS
+                   MOVE "*** DEPARTAMENTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-008.
+                MOVE FDEPART TO CODEPTOX
+                READ CADEPTO
+                IF ST-DEPTO NOT = "00"
+                   MOVE "*** DEPARTAMENTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FDEPART
+                   GO TO INC-008.
+
+       INC-009.
+                ACCEPT TCARGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                IF FCARGO = ZEROS
+                   MOVE "*** CARGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-009.
+                MOVE FCARGO TO CODCARGOX
+                READ CADCARGO
+                IF ST-CARGO NOT = "00"
+                   MOVE "*** CARGO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO FCARGO
+                   GO TO INC-009.
+
+       INC-010.
+                ACCEPT TTIPOSAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+
+       INC-011.
+                ACCEPT TSALBASE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+
+       INC-012.
+                ACCEPT TDTADMISSAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+                MOVE DADIA TO MASCDATA1
+                MOVE DAMES TO MASCDATA3
+                MOVE DAANO TO MASCDATA5
+                DISPLAY (21, 31) MASCDATA.
+
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-WR1.
+                WRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                      MOVE CHAPA TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** CHAPA JA EXISTE ***       " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADFUNC"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+             "F1=NOVO  F2=ALTERAR  F3=EXCLUIR  F4=DEMITIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                               AND W-ACT NOT = 05
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-002.
+                IF W-ACT = 04
+                   GO TO DEM-OPC.
+                IF W-ACT = 05
+                   GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADFUNC RECORD
+                IF ST-ERRO = "00"
+                   MOVE CHAPA TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CHAPA TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADFUNC"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************
+      * ROTINA DE DEMISSAO        *
+      *****************************
+      *
+       DEM-OPC.
+                IF FUNC-DEMITIDO
+                   GO TO REA-OPC.
+                DISPLAY (23, 40) "DEMITIR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FUNCIONARIO NAO DEMITIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DEM-OPC.
+       DEM-002.
+                ACCEPT TDTDEMISSAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO DEM-OPC.
+                IF DTDEMISSAO = ZEROS
+                   MOVE "*** DATA DE DEMISSAO INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO DEM-002.
+                MOVE DDDIA TO MASCDATA1
+                MOVE DDMES TO MASCDATA3
+                MOVE DDANO TO MASCDATA5
+                DISPLAY (21, 57) MASCDATA
+                MOVE "D" TO FSTATUS
+                DISPLAY TSTATUS.
+       DEM-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CHAPA TO AUD-CHAVE
+                   MOVE "D" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** FUNCIONARIO DEMITIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA GRAVACAO DO REGISTRO CADFUNC" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************
+      * ROTINA DE READMISSAO      *
+      *****************************
+      *
+       REA-OPC.
+                DISPLAY (23, 40) "READMITIR (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-001.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** FUNCIONARIO NAO READMITIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO REA-OPC.
+                MOVE "A" TO FSTATUS
+                DISPLAY TSTATUS.
+       REA-RW1.
+                REWRITE REGFUNC
+                IF ST-ERRO = "00" OR "02"
+                   MOVE CHAPA TO AUD-CHAVE
+                   MOVE "R" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** FUNCIONARIO READMITIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA GRAVACAO DO REGISTRO CADFUNC" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADFUNC
+                CLOSE CADEPTO
+                CLOSE CADCARGO
+                CLOSE AUDITORIA
+                CLOSE EVENTOLOG
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS
+               PERFORM GRAVA-EVENTOLOG.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 300000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      *************************
+      * ROTINA DE AUDITORIA   *
+      *************************
+      *
+           COPY "AUDIPAR.CPY".
+           COPY "EVTPAR.CPY".
+       FIM-ROT-TEMPO.
