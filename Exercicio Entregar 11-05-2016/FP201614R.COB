@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201614R.
+       AUTHOR. MATEUS.
+      ***************************************************
+      * EXPORTACAO FOLHA DE PAGAMENTO - CADASTRO DE FUNCIONARIOS *
+      ***************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    RECORD KEY   IS CHAPA
+                    FILE STATUS  IS ST-ERRO.
+       SELECT FOLHAPAY ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+       01 REGFUNC.
+                03 CHAPA          PIC 9(05).
+                03 FSTATUS        PIC X(01).
+                   88 FUNC-ATIVO     VALUE "A".
+                   88 FUNC-DEMITIDO  VALUE "D".
+                03 NOME           PIC X(35).
+                03 CPF            PIC 9(11).
+                03 RG             PIC 9(15).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 ESTCIVIL       PIC X(01).
+                03 FDEPART        PIC 9(03).
+                03 FCARGO         PIC 9(03).
+                03 TIPOSAL        PIC X(02).
+                03 FSALBASE       PIC 9(06)V99.
+                03 DTADMISSAO.
+                   05 DADIA       PIC 9(02).
+                   05 DAMES       PIC 9(02).
+                   05 DAANO       PIC 9(04).
+                03 FILLER         PIC X(34).
+       FD FOLHAPAY
+               LABEL RECORD IS STANDARD.
+       01 LINHA-FOLHAPAY.
+                03 FP-CHAPA       PIC 9(05).
+                03 FP-NOME        PIC X(35).
+                03 FP-CPF         PIC 9(11).
+                03 FP-FDEPART     PIC 9(03).
+                03 FP-FCARGO      PIC 9(03).
+                03 FP-TIPOSAL     PIC X(02).
+                03 FP-FSALBASE    PIC 9(08)V99.
+                03 FP-DTADMISSAO.
+                   05 FP-DIA      PIC 9(02).
+                   05 FP-MES      PIC 9(02).
+                   05 FP-ANO      PIC 9(04).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-CONT-REG   PIC 9(05) VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADFUNC: " ST-ERRO
+              GO TO ROT-FIM.
+           OPEN OUTPUT FOLHAPAY
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO FOLHAPAY: " ST-ERRO2
+              CLOSE CADFUNC
+              GO TO ROT-FIM.
+      *
+       LER-002.
+           READ CADFUNC NEXT RECORD
+               AT END GO TO ROT-FECHA.
+           MOVE CHAPA       TO FP-CHAPA
+           MOVE NOME        TO FP-NOME
+           MOVE CPF         TO FP-CPF
+           MOVE FDEPART     TO FP-FDEPART
+           MOVE FCARGO      TO FP-FCARGO
+           MOVE TIPOSAL     TO FP-TIPOSAL
+           MOVE FSALBASE    TO FP-FSALBASE
+           MOVE DADIA       TO FP-DIA
+           MOVE DAMES       TO FP-MES
+           MOVE DAANO       TO FP-ANO
+           WRITE LINHA-FOLHAPAY
+           ADD 1 TO W-CONT-REG
+           GO TO LER-002.
+      *
+       ROT-FECHA.
+           CLOSE CADFUNC FOLHAPAY
+           DISPLAY "EXPORTACAO DE FOLHA CONCLUIDA - REGISTROS: "
+                   W-CONT-REG.
+      *
+       ROT-FIM.
+           STOP RUN.
