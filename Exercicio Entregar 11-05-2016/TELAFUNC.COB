@@ -21,9 +21,7 @@
                VALUE  "      ESTADO CIVIL:".
            05  LINE 15  COLUMN 01 
                VALUE  "               DEPARTAMENTO:".
-           05  LINE 15  COLUMN 41 
-               VALUE  "              C.C:".
-           05  LINE 17  COLUMN 01 
+           05  LINE 17  COLUMN 01
                VALUE  "               CARGO:".
            05  LINE 19  COLUMN 01 
                VALUE  "               TP.SAL:".
