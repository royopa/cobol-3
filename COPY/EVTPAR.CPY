@@ -0,0 +1,14 @@
+       ABR-EVENTOLOG.
+                OPEN EXTEND EVENTOLOG
+                IF ST-EVENTOLOG NOT = "00"
+                   OPEN OUTPUT EVENTOLOG
+                   CLOSE EVENTOLOG
+                   OPEN EXTEND EVENTOLOG.
+      *
+       GRAVA-EVENTOLOG.
+                ACCEPT EVT-DATA FROM DATE YYYYMMDD
+                ACCEPT EVT-HORA FROM TIME
+                MOVE MENS TO EVT-MENSAGEM
+                MOVE ST-ERRO TO EVT-STATUS
+                MOVE REGEVENTOLOG TO LINHA-EVENTOLOG
+                WRITE LINHA-EVENTOLOG.
