@@ -0,0 +1,13 @@
+       ABR-AUDITORIA.
+                OPEN EXTEND AUDITORIA
+                IF ST-AUDITORIA NOT = "00"
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA.
+      *
+       GRAVA-AUDITORIA.
+                ACCEPT AUD-DATA FROM DATE YYYYMMDD
+                ACCEPT AUD-HORA FROM TIME
+                ACCEPT AUD-TERMINAL FROM ENVIRONMENT "USER"
+                MOVE REGAUDITORIA TO LINHA-AUDITORIA
+                WRITE LINHA-AUDITORIA.
