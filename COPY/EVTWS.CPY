@@ -0,0 +1,11 @@
+       77 ST-EVENTOLOG     PIC X(02) VALUE "00".
+       01 REGEVENTOLOG.
+           03 EVT-PROGRAMA    PIC X(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 EVT-MENSAGEM    PIC X(50).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 EVT-STATUS      PIC X(02).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 EVT-DATA        PIC 9(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 EVT-HORA        PIC 9(08).
