@@ -0,0 +1,3 @@
+       SELECT AUDITORIA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-AUDITORIA.
