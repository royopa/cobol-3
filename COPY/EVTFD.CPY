@@ -0,0 +1,3 @@
+       FD  EVENTOLOG
+               LABEL RECORD IS STANDARD.
+       01  LINHA-EVENTOLOG    PIC X(80).
