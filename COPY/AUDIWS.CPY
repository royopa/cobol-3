@@ -0,0 +1,17 @@
+       77 ST-AUDITORIA     PIC X(02) VALUE "00".
+       01 REGAUDITORIA.
+           03 AUD-PROGRAMA    PIC X(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 AUD-CHAVE       PIC X(15).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 AUD-OPERACAO    PIC X(01).
+               88 AUD-INCLUSAO   VALUE "I".
+               88 AUD-ALTERACAO  VALUE "A".
+               88 AUD-EXCLUSAO   VALUE "E".
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 AUD-DATA        PIC 9(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 AUD-HORA        PIC 9(08).
+           03 FILLER          PIC X(01) VALUE SPACES.
+           03 AUD-TERMINAL    PIC X(08).
+           03 FILLER          PIC X(27) VALUE SPACES.
