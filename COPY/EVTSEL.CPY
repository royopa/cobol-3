@@ -0,0 +1,3 @@
+       SELECT EVENTOLOG ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-EVENTOLOG.
