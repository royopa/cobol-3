@@ -0,0 +1,3 @@
+       FD  AUDITORIA
+               LABEL RECORD IS STANDARD.
+       01  LINHA-AUDITORIA    PIC X(80).
