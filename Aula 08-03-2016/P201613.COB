@@ -14,10 +14,13 @@
        SELECT CADNOTA ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS RM
+                    RECORD KEY   IS CHAVE-NOTA
                     FILE STATUS  IS ST-ERRO
+                    LOCK MODE    IS AUTOMATIC
                     ALTERNATE RECORD KEY IS NOME
                                WITH DUPLICATES.
+           COPY "AUDISEL.CPY".
+           COPY "EVTSEL.CPY".
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -26,25 +29,32 @@
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADNOTA.DAT".
        01 REGNOTA.
-                03 RM            PIC 9(05).
-                03 NOME          PIC X(35).
-                03 SEXO          PIC X(01).
+                03 CHAVE-NOTA.
+                   05 RM           PIC 9(05).
+                   05 ANO-LETIVO   PIC 9(04).
+                03 NOME            PIC X(35).
+                03 SEXO            PIC X(01).
                 03 DATANASC.
-                   05 DIA        PIC 9(02).
-                   05 MES        PIC 9(02).
-                   05 ANO        PIC 9(04).
-                03 NOTAS.
-                   05 NOTA1      PIC 9(04)V9.
-                   05 NOTA1      PIC 9(04)V9.
-                03 FALTAS.
-                   05 FALTA1     PIC 9(02).
-                   05 FALTA2     PIC 9(02).
-                03 FILLER        PIC X(45).
-                
-0      
+                   05 DIA          PIC 9(02).
+                   05 MES          PIC 9(02).
+                   05 ANO          PIC 9(04).
+                03 BIMESTRE-ATUAL  PIC 9(01).
+                03 NOTAS-BIM OCCURS 4 TIMES.
+                   05 NOTA1        PIC 9(04)V9.
+                   05 NOTA2        PIC 9(04)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(11).
+                03 FILLER          PIC X(10).
+
+0
+           COPY "AUDIFD.CPY".
+           COPY "EVTFD.CPY".
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+           COPY "AUDIWS.CPY".
+           COPY "EVTWS.CPY".
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -52,7 +62,20 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
-       01 MASCNASC.     
+       77 W-NOMEBUSCA  PIC X(35) VALUE SPACES.
+       77 DESCSEXO     PIC X(12) VALUE SPACES.
+       01 TABSEXO.
+           03 TABSEXO1     PIC X(12) VALUE "M-MASCULINO".
+           03 TABSEXO2     PIC X(12) VALUE "F-FEMININO".
+       01 TABDESCSEXO REDEFINES TABSEXO.
+           03 TABDESCSEXO1 PIC X(12) OCCURS 2 TIMES.
+       77 W-MEDIA      PIC 9(04)V9 VALUE ZEROS.
+       77 W-TOTFALTAS  PIC 9(03) VALUE ZEROS.
+       77 W-MAXFALTAS  PIC 9(03) VALUE 020.
+       77 W-MEDIAPROV  PIC 9(02)V9 VALUE 06,0.
+       77 W-MEDIAREC   PIC 9(02)V9 VALUE 04,0.
+       77 W-IDXBIM     PIC 9(01) VALUE ZEROS.
+       01 MASCNASC.
             03 MASCNASC1    PIC 9(02).
             03 MASCNASC2    PIC X(01) VALUE "/".
             03 MASCNASC3    PIC 9(02).
@@ -77,15 +100,23 @@
                       GO TO ROT-FIM
            ELSE
                NEXT SENTENCE.
+                MOVE "P201613" TO AUD-PROGRAMA
+                PERFORM ABR-AUDITORIA
+                MOVE "P201613" TO EVT-PROGRAMA
+                PERFORM ABR-EVENTOLOG.
        INC-001.
-                MOVE ZEROS  TO RM DATANASC
-                MOVE SPACES TO  NOME SEXO NOTAS FALTAS.
+                MOVE ZEROS  TO RM DATANASC ANO-LETIVO BIMESTRE-ATUAL
+                MOVE ZEROS  TO W-TOTFALTAS
+                MOVE SPACES TO  NOME SEXO
+                PERFORM INC-001-LIMPA THRU INC-001-LIMPA-FIM
                 DISPLAY  (01, 01) ERASE
                 DISPLAY  (01, 20) "CADASTRO DE NOTAS SHOW"
+                DISPLAY  (03, 01) "ANO LETIVO: "
+                DISPLAY  (03, 30) "BIMESTRE: "
                 DISPLAY  (04, 01) "RM: "
                 DISPLAY  (05, 01) "NOME: "
                 DISPLAY  (06, 01) "SEXO: "
-                DISPLAY  (07, 01) "DATA DE NASCIMENTO: " 
+                DISPLAY  (07, 01) "DATA DE NASCIMENTO: "
                 DISPLAY  (08, 01) "NOTA 1: "
                 DISPLAY  (09, 01) "NOTA 2: "
                 DISPLAY  (08, 30) "MEDIA: "
@@ -104,6 +135,14 @@
                    MOVE "*** RM INVALIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-002.
+       INC-002A.
+                ACCEPT (03, 14) ANO-LETIVO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF ANO-LETIVO = ZEROS
+                   MOVE "*** ANO LETIVO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002A.
        LER-CLIENTE01.
                 MOVE 0 TO W-SEL
                 READ CADNOTA
@@ -112,21 +151,44 @@
                       DISPLAY  (04, 12) RM
                       DISPLAY  (05, 12)	NOME
                       DISPLAY  (06, 12)	SEXO
+                      DISPLAY  (03, 14) ANO-LETIVO
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
                    ELSE
                       MOVE "ERRO NA LEITURA ARQUIVO CADCEP"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
-       
+       INC-002B.
+                ACCEPT (03, 41) BIMESTRE-ATUAL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002A.
+                IF BIMESTRE-ATUAL < 1 OR BIMESTRE-ATUAL > 4
+                   MOVE "*** BIMESTRE DEVE SER DE 1 A 4 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002B.
+
        INC-004.
                 ACCEPT (05, 12) NOME
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
+                IF W-ACT = 02 GO TO INC-002B.
        INC-005.
                 ACCEPT (06, 12) SEXO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+                IF SEXO = "M" OR "m"
+                   MOVE "M" TO SEXO
+                   MOVE TABDESCSEXO1 (1) TO DESCSEXO
+                ELSE IF SEXO = "F" OR "f"
+                   MOVE "F" TO SEXO
+                   MOVE TABDESCSEXO1 (2) TO DESCSEXO
+                ELSE
+                   MOVE "*** SEXO DEVE SER M OU F ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+                DISPLAY (06, 12) SEXO
+                DISPLAY (06, 16) DESCSEXO.
        INC-006.
                 ACCEPT (07, 21) DATANASC
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -136,19 +198,40 @@
                 MOVE ANO TO MASCNASC5
                 DISPLAY (07, 21) MASCNASC.
        INC-007.
-                ACCEPT (08, 12) NOTA1
+                ACCEPT (08, 12) NOTA1 (BIMESTRE-ATUAL)
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-006.
        INC-008.
-                ACCEPT (09, 12) NOTA2
+                ACCEPT (09, 12) NOTA2 (BIMESTRE-ATUAL)
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
+                COMPUTE W-MEDIA = (NOTA1 (BIMESTRE-ATUAL)
+                                 + NOTA2 (BIMESTRE-ATUAL)) / 2
+                DISPLAY (08, 37) W-MEDIA.
+       INC-009.
+                ACCEPT (10, 12) FALTA1 (BIMESTRE-ATUAL)
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                MOVE FALTA1 (BIMESTRE-ATUAL) TO W-TOTFALTAS
+                DISPLAY (10, 40) W-TOTFALTAS.
+       INC-010.
+                ACCEPT (11, 12) FALTA2 (BIMESTRE-ATUAL)
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+                ADD FALTA1 (BIMESTRE-ATUAL) FALTA2 (BIMESTRE-ATUAL)
+                                       GIVING W-TOTFALTAS
+                DISPLAY (10, 40) W-TOTFALTAS
+                IF W-TOTFALTAS >= W-MAXFALTAS
+                   MOVE "*** ALUNO EXCEDEU O LIMITE DE FALTAS ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+                PERFORM ROT-SITUACAO THRU ROT-SITUACAO-FIM.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-005.
+                IF W-ACT = 02 GO TO INC-010.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -160,6 +243,9 @@
        INC-WR1.
                 WRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                      MOVE RM TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -173,6 +259,45 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
       *
+      **********************************
+      * ROTINA DE LIMPEZA DAS NOTAS    *
+      **********************************
+      *
+       INC-001-LIMPA.
+                MOVE 1 TO W-IDXBIM.
+       INC-001-LIMPA1.
+                IF W-IDXBIM > 4 GO TO INC-001-LIMPA-FIM.
+                MOVE ZEROS  TO NOTA1 (W-IDXBIM) NOTA2 (W-IDXBIM)
+                               FALTA1 (W-IDXBIM) FALTA2 (W-IDXBIM)
+                MOVE SPACES TO SITUACAO (W-IDXBIM)
+                ADD 1 TO W-IDXBIM
+                GO TO INC-001-LIMPA1.
+       INC-001-LIMPA-FIM.
+                EXIT.
+      *
+      **********************************
+      * ROTINA DE CALCULO DA SITUACAO  *
+      **********************************
+      *
+       ROT-SITUACAO.
+                ADD FALTA1 (BIMESTRE-ATUAL) FALTA2 (BIMESTRE-ATUAL)
+                                       GIVING W-TOTFALTAS.
+       ROT-SITUACAO1.
+                IF W-TOTFALTAS >= W-MAXFALTAS
+                   MOVE "REPROVADO" TO SITUACAO (BIMESTRE-ATUAL)
+                ELSE
+                   IF W-MEDIA >= W-MEDIAPROV
+                      MOVE "APROVADO" TO SITUACAO (BIMESTRE-ATUAL)
+                   ELSE
+                      IF W-MEDIA >= W-MEDIAREC
+                         MOVE "RECUPERACAO" TO SITUACAO (BIMESTRE-ATUAL)
+                      ELSE
+                         MOVE "REPROVADO" TO SITUACAO (BIMESTRE-ATUAL).
+       ROT-SITUACAO2.
+                DISPLAY (12, 12) SITUACAO (BIMESTRE-ATUAL).
+       ROT-SITUACAO-FIM.
+                EXIT.
+      *
       *****************************************
       * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
       *****************************************
@@ -180,17 +305,25 @@
        ACE-001.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                DISPLAY (24, 12)
+                     "F4=CONSULTAR POR NOME"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
+                DISPLAY (24, 12) MENS
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-002.
+                IF W-ACT = 04
+                   GO TO ACE-BROWSE.
+                IF W-ACT = 05
+                   GO TO EXC-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -206,9 +339,17 @@
        EXC-DL1.
                 DELETE CADNOTA RECORD
                 IF ST-ERRO = "00"
+                   MOVE RM TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -229,18 +370,65 @@
        ALT-RW1.
                 REWRITE REGNOTA
                 IF ST-ERRO = "00" OR "02"
+                   MOVE RM TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CADCEP"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************************
+      * JANELA DE CONSULTA - NOME DO ALUNO *
+      **************************************
+      *
+       ACE-BROWSE.
+                MOVE NOME TO W-NOMEBUSCA
+                START CADNOTA KEY IS = NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM OUTRO REGISTRO COM ESTE NOME ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       ACE-BROWSE1.
+                READ CADNOTA NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA CONSULTA POR NOME ***"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADNOTA"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF NOME NOT = W-NOMEBUSCA
+                   MOVE "*** FIM DA CONSULTA POR NOME ***"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY (04, 12) RM
+                DISPLAY (05, 12) NOME
+                DISPLAY (06, 12) SEXO
+                DISPLAY (03, 14) ANO-LETIVO
+                DISPLAY (23, 12) "ENTER=PROXIMO   ESC=VOLTAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                GO TO ACE-BROWSE1.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                CLOSE CADNOTA
+                CLOSE AUDITORIA
+                CLOSE EVENTOLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -256,7 +444,8 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY (23, 12) MENS
+               PERFORM GRAVA-EVENTOLOG.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 300000
@@ -265,4 +454,11 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.				
\ No newline at end of file
+      *
+      *************************
+      * ROTINA DE AUDITORIA   *
+      *************************
+      *
+           COPY "AUDIPAR.CPY".
+           COPY "EVTPAR.CPY".
+       FIM-ROT-TEMPO.
