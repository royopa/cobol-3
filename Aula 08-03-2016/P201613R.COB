@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201613R.
+       AUTHOR. MATEUS.
+      **************************************
+      * RELATORIO BOLETIM - CADASTRO DE NOTAS *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT BOLETIM ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CKPTBOL ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKPT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 CHAVE-NOTA.
+                   05 RM           PIC 9(05).
+                   05 ANO-LETIVO   PIC 9(04).
+                03 NOME            PIC X(35).
+                03 SEXO            PIC X(01).
+                03 DATANASC.
+                   05 DIA          PIC 9(02).
+                   05 MES          PIC 9(02).
+                   05 ANO          PIC 9(04).
+                03 BIMESTRE-ATUAL  PIC 9(01).
+                03 NOTAS-BIM OCCURS 4 TIMES.
+                   05 NOTA1        PIC 9(04)V9.
+                   05 NOTA2        PIC 9(04)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(11).
+                03 FILLER          PIC X(10).
+       FD BOLETIM
+               LABEL RECORD IS STANDARD.
+       01 LINHA-BOLETIM  PIC X(80).
+       FD CKPTBOL
+               LABEL RECORD IS STANDARD.
+       01 LINHA-CKPTBOL  PIC X(44).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CONT-M     PIC 9(05) VALUE ZEROS.
+       77 W-CONT-F     PIC 9(05) VALUE ZEROS.
+       77 W-IDXBIM     PIC 9(01) VALUE ZEROS.
+       77 W-CONT-CKPT  PIC 9(03) VALUE ZEROS.
+       77 W-TEM-CKPT   PIC X(01) VALUE "N".
+       77 W-OPCAO-CKPT PIC X(01) VALUE "N".
+       77 W-SKIP-CKPT  PIC X(01) VALUE "N".
+       01 W-CKPT-REG.
+           03 W-CKPT-CHAVE.
+               05 CK-RM        PIC 9(05).
+               05 CK-ANOLET    PIC 9(04).
+           03 W-CKPT-NOME      PIC X(35).
+       01 W-CABEC1     PIC X(80) VALUE
+           "RM    NOME                 SEXO B NOTA1 NOTA2 FALT SITUAC".
+       01 W-DETALHE.
+           03 DL-RM       PIC 9(05).
+           03 FILLER      PIC X(02) VALUE SPACES.
+           03 DL-NOME     PIC X(35).
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DL-SEXO     PIC X(04).
+           03 DL-BIM      PIC 9(01).
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DL-NOTA1    PIC ZZ,9.
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DL-NOTA2    PIC ZZ,9.
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DL-FALTAS   PIC ZZ9.
+           03 FILLER      PIC X(01) VALUE SPACES.
+           03 DL-SITUACAO PIC X(11).
+       01 W-SUBTOTAL.
+           03 FILLER      PIC X(20) VALUE "SUBTOTAL SEXO ".
+           03 ST-SEXO     PIC X(01).
+           03 FILLER      PIC X(03) VALUE " - ".
+           03 ST-QTDE     PIC ZZZZ9.
+           03 FILLER      PIC X(07) VALUE " ALUNOS".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              GO TO ROT-FIM.
+           PERFORM LE-CKPT THRU LE-CKPT-FIM.
+           MOVE "N" TO W-OPCAO-CKPT
+           IF W-TEM-CKPT = "S"
+              DISPLAY "PROCESSAMENTO ANTERIOR PAROU APOS: " W-CKPT-NOME
+              DISPLAY "RETOMAR A PARTIR DESSE PONTO (S/N) : "
+              ACCEPT W-OPCAO-CKPT.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND BOLETIM
+              IF ST-ERRO2 = "35"
+                 OPEN OUTPUT BOLETIM
+           ELSE
+              MOVE SPACES TO W-CKPT-NOME
+              OPEN OUTPUT BOLETIM.
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO BOLETIM: " ST-ERRO2
+              CLOSE CADNOTA
+              GO TO ROT-FIM.
+           IF W-OPCAO-CKPT NOT = "S" AND NOT = "s"
+              MOVE W-CABEC1 TO LINHA-BOLETIM
+              WRITE LINHA-BOLETIM.
+           OPEN OUTPUT CKPTBOL
+           IF ST-CKPT NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO CHECKPOINT: " ST-CKPT
+              CLOSE CADNOTA BOLETIM
+              GO TO ROT-FIM.
+      *
+       LER-001.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              MOVE W-CKPT-NOME TO NOME
+              START CADNOTA KEY IS NOT LESS THAN NOME
+              MOVE "S" TO W-SKIP-CKPT
+           ELSE
+              MOVE LOW-VALUES TO NOME
+              START CADNOTA KEY IS NOT LESS THAN NOME
+              MOVE "N" TO W-SKIP-CKPT.
+           IF ST-ERRO NOT = "00"
+              MOVE "NENHUM REGISTRO ENCONTRADO"
+                                            TO LINHA-BOLETIM
+              WRITE LINHA-BOLETIM
+              GO TO ROT-FECHA.
+      *
+       LER-002.
+           READ CADNOTA NEXT RECORD
+               AT END GO TO ROT-SUBTOTAL.
+           IF W-SKIP-CKPT NOT = "S" GO TO LER-002-PROC.
+           IF CHAVE-NOTA = W-CKPT-CHAVE
+              MOVE "N" TO W-SKIP-CKPT.
+           GO TO LER-002.
+      *
+       LER-002-PROC.
+           IF SEXO = "M"
+               ADD 1 TO W-CONT-M
+           ELSE
+               ADD 1 TO W-CONT-F.
+           MOVE 1 TO W-IDXBIM
+           PERFORM LER-002-BIM THRU LER-002-BIM-FIM
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE CHAVE-NOTA TO W-CKPT-CHAVE
+              MOVE NOME       TO W-CKPT-NOME
+              MOVE W-CKPT-REG TO LINHA-CKPTBOL
+              WRITE LINHA-CKPTBOL
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-002.
+      *
+       LER-002-BIM.
+           IF W-IDXBIM > 4 GO TO LER-002-BIM-FIM.
+           MOVE RM                      TO DL-RM
+           MOVE NOME                    TO DL-NOME
+           MOVE SEXO                    TO DL-SEXO
+           MOVE W-IDXBIM                TO DL-BIM
+           MOVE NOTA1 (W-IDXBIM)        TO DL-NOTA1
+           MOVE NOTA2 (W-IDXBIM)        TO DL-NOTA2
+           ADD FALTA1 (W-IDXBIM) FALTA2 (W-IDXBIM) GIVING DL-FALTAS
+           MOVE SITUACAO (W-IDXBIM)     TO DL-SITUACAO
+           MOVE W-DETALHE               TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           ADD 1 TO W-IDXBIM
+           GO TO LER-002-BIM.
+       LER-002-BIM-FIM.
+           EXIT.
+      *
+       ROT-SUBTOTAL.
+           MOVE SPACES TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE "M"       TO ST-SEXO
+           MOVE W-CONT-M  TO ST-QTDE
+           MOVE W-SUBTOTAL TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+           MOVE "F"       TO ST-SEXO
+           MOVE W-CONT-F  TO ST-QTDE
+           MOVE W-SUBTOTAL TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM.
+      *
+       ROT-FECHA.
+           CLOSE CKPTBOL
+           OPEN OUTPUT CKPTBOL
+           CLOSE CKPTBOL
+           CLOSE CADNOTA BOLETIM.
+      *
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************
+      * LEITURA DO CHECKPOINT DE EXECUCAO ANTERIOR *
+      **************************************
+      *
+       LE-CKPT.
+           MOVE SPACES TO W-CKPT-REG
+           MOVE "N" TO W-TEM-CKPT
+           OPEN INPUT CKPTBOL
+           IF ST-CKPT NOT = "00" GO TO LE-CKPT-FIM.
+       LE-CKPT-LOOP.
+           READ CKPTBOL NEXT RECORD
+               AT END GO TO LE-CKPT-CLOSE.
+           MOVE LINHA-CKPTBOL TO W-CKPT-REG
+           MOVE "S" TO W-TEM-CKPT
+           GO TO LE-CKPT-LOOP.
+       LE-CKPT-CLOSE.
+           CLOSE CKPTBOL.
+       LE-CKPT-FIM.
+           EXIT.
