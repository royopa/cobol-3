@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P201613A.
+       AUTHOR. MATEUS.
+      ********************************************
+      * ENCERRAMENTO DE ANO LETIVO - ARQUIVAMENTO DE NOTAS *
+      ********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADNOTA ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CHAVE-NOTA
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS NOME
+                               WITH DUPLICATES.
+       SELECT HISTNOTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADNOTA.DAT".
+       01 REGNOTA.
+                03 CHAVE-NOTA.
+                   05 RM           PIC 9(05).
+                   05 ANO-LETIVO   PIC 9(04).
+                03 NOME            PIC X(35).
+                03 SEXO            PIC X(01).
+                03 DATANASC.
+                   05 DIA          PIC 9(02).
+                   05 MES          PIC 9(02).
+                   05 ANO          PIC 9(04).
+                03 BIMESTRE-ATUAL  PIC 9(01).
+                03 NOTAS-BIM OCCURS 4 TIMES.
+                   05 NOTA1        PIC 9(04)V9.
+                   05 NOTA2        PIC 9(04)V9.
+                   05 FALTA1       PIC 9(02).
+                   05 FALTA2       PIC 9(02).
+                   05 SITUACAO     PIC X(11).
+                03 FILLER          PIC X(10).
+       FD HISTNOTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "HISTNOTA.DAT".
+       01 LINHA-HISTNOTA   PIC X(164).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-CONT-ARQ   PIC 9(05) VALUE ZEROS.
+       77 W-CONT-LIDOS PIC 9(05) VALUE ZEROS.
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-R REDEFINES W-HOJE.
+           03 W-ANO-HOJE   PIC 9(04).
+           03 W-MES-HOJE   PIC 9(02).
+           03 W-DIA-HOJE   PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN I-O CADNOTA
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADNOTA: " ST-ERRO
+              GO TO ROT-FIM.
+           OPEN EXTEND HISTNOTA
+           IF ST-ERRO2 = "35"
+              OPEN OUTPUT HISTNOTA.
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO HISTNOTA: " ST-ERRO2
+              CLOSE CADNOTA
+              GO TO ROT-FIM.
+      *
+       LER-002.
+           READ CADNOTA NEXT RECORD
+               AT END GO TO ROT-FECHA.
+           ADD 1 TO W-CONT-LIDOS
+           IF ANO-LETIVO < W-ANO-HOJE
+              MOVE REGNOTA TO LINHA-HISTNOTA
+              WRITE LINHA-HISTNOTA
+              ADD 1 TO W-CONT-ARQ
+              DELETE CADNOTA RECORD
+              IF ST-ERRO NOT = "00"
+                 DISPLAY "ERRO NA EXCLUSAO DO REGISTRO RM: " RM
+                         " ANO LETIVO: " ANO-LETIVO
+                         " STATUS: " ST-ERRO.
+           GO TO LER-002.
+      *
+       ROT-FECHA.
+           CLOSE CADNOTA HISTNOTA
+           DISPLAY "ENCERRAMENTO DE ANO LETIVO CONCLUIDO"
+           DISPLAY "REGISTROS LIDOS     : " W-CONT-LIDOS
+           DISPLAY "REGISTROS ARQUIVADOS: " W-CONT-ARQ.
+      *
+       ROT-FIM.
+           STOP RUN.
