@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201612R.
+       AUTHOR. MATEUS.
+      ****************************************
+      * RELATORIO DE CARGOS - CADASTRO DE CARGOS *
+      ****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CODIGO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS DENOMINACAO
+                               WITH DUPLICATES.
+       SELECT CARGOLIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+       SELECT CKPTCARGO ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-CKPT.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARGO.DAT".
+       01 REGCARGO.
+                03 CODIGO        PIC 9(03).
+                03 DENOMINACAO   PIC X(20).
+                03 TIPOSALARIO   PIC 9(01).
+                03 SALARIOBASE   PIC 9(06)V99.
+                03 NIVELESCOLAR  PIC 9(01).
+                03 FILLER        PIC X(31).
+       FD CARGOLIST
+               LABEL RECORD IS STANDARD.
+       01 LINHA-CARGOLIST  PIC X(80).
+       FD CKPTCARGO
+               LABEL RECORD IS STANDARD.
+       01 LINHA-CKPTCARGO  PIC X(23).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-CKPT      PIC X(02) VALUE "00".
+       77 W-CONT-REG   PIC 9(05) VALUE ZEROS.
+       77 W-TOT-SAL    PIC 9(08)V99 VALUE ZEROS.
+       77 W-CONT-CKPT  PIC 9(03) VALUE ZEROS.
+       77 W-TEM-CKPT   PIC X(01) VALUE "N".
+       77 W-OPCAO-CKPT PIC X(01) VALUE "N".
+       77 W-SKIP-CKPT  PIC X(01) VALUE "N".
+       01 W-CKPT-REG.
+           03 W-CKPT-CHAVE     PIC 9(03).
+           03 W-CKPT-DENOM     PIC X(20).
+       01 W-CABEC1     PIC X(80) VALUE
+           "COD DENOMINACAO            TIPO NIVEL  SALARIO BASE".
+       01 W-DETALHE.
+           03 DL-CODIGO     PIC ZZ9.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 DL-DENOM      PIC X(20).
+           03 FILLER        PIC X(01) VALUE SPACES.
+           03 DL-TIPOSAL    PIC Z9.
+           03 FILLER        PIC X(04) VALUE SPACES.
+           03 DL-NIVEL      PIC Z9.
+           03 FILLER        PIC X(01) VALUE SPACES.
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 DL-SALBASE    PIC ZZZ.ZZZ,99.
+       01 W-RODAPE.
+           03 FILLER        PIC X(20) VALUE "TOTAL DE CARGOS: ".
+           03 RD-QTDE       PIC ZZZZ9.
+           03 FILLER        PIC X(16) VALUE "  FOLHA TOTAL: ".
+           03 FILLER        PIC X(02) VALUE "R$".
+           03 RD-TOTSAL     PIC ZZZ.ZZZ.ZZZ,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           OPEN INPUT CADCARGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADCARGO: " ST-ERRO
+              GO TO ROT-FIM.
+           PERFORM LE-CKPT THRU LE-CKPT-FIM.
+           MOVE "N" TO W-OPCAO-CKPT
+           IF W-TEM-CKPT = "S"
+              DISPLAY "PROCESSAMENTO ANTERIOR PAROU APOS: " W-CKPT-DENOM
+              DISPLAY "RETOMAR A PARTIR DESSE PONTO (S/N) : "
+              ACCEPT W-OPCAO-CKPT.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              OPEN EXTEND CARGOLIST
+              IF ST-ERRO2 = "35"
+                 OPEN OUTPUT CARGOLIST
+           ELSE
+              MOVE SPACES TO W-CKPT-DENOM
+              OPEN OUTPUT CARGOLIST.
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CARGOLIST: " ST-ERRO2
+              CLOSE CADCARGO
+              GO TO ROT-FIM.
+           IF W-OPCAO-CKPT NOT = "S" AND NOT = "s"
+              MOVE W-CABEC1 TO LINHA-CARGOLIST
+              WRITE LINHA-CARGOLIST.
+           OPEN OUTPUT CKPTCARGO
+           IF ST-CKPT NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO CHECKPOINT: " ST-CKPT
+              CLOSE CADCARGO CARGOLIST
+              GO TO ROT-FIM.
+      *
+       LER-001.
+           IF W-OPCAO-CKPT = "S" OR "s"
+              MOVE W-CKPT-DENOM TO DENOMINACAO
+              START CADCARGO KEY IS NOT LESS THAN DENOMINACAO
+              MOVE "S" TO W-SKIP-CKPT
+           ELSE
+              MOVE LOW-VALUES TO DENOMINACAO
+              START CADCARGO KEY IS NOT LESS THAN DENOMINACAO
+              MOVE "N" TO W-SKIP-CKPT.
+           IF ST-ERRO NOT = "00"
+              MOVE "NENHUM CARGO ENCONTRADO" TO LINHA-CARGOLIST
+              WRITE LINHA-CARGOLIST
+              GO TO ROT-FECHA.
+      *
+       LER-002.
+           READ CADCARGO NEXT RECORD
+               AT END GO TO ROT-RODAPE.
+           IF W-SKIP-CKPT NOT = "S" GO TO LER-002-PROC.
+           IF CODIGO = W-CKPT-CHAVE
+              MOVE "N" TO W-SKIP-CKPT.
+           GO TO LER-002.
+      *
+       LER-002-PROC.
+           MOVE CODIGO       TO DL-CODIGO
+           MOVE DENOMINACAO  TO DL-DENOM
+           MOVE TIPOSALARIO  TO DL-TIPOSAL
+           MOVE NIVELESCOLAR TO DL-NIVEL
+           MOVE SALARIOBASE  TO DL-SALBASE
+           MOVE W-DETALHE    TO LINHA-CARGOLIST
+           WRITE LINHA-CARGOLIST
+           ADD 1 TO W-CONT-REG
+           ADD SALARIOBASE TO W-TOT-SAL
+           ADD 1 TO W-CONT-CKPT
+           IF W-CONT-CKPT >= 10
+              MOVE CODIGO        TO W-CKPT-CHAVE
+              MOVE DENOMINACAO   TO W-CKPT-DENOM
+              MOVE W-CKPT-REG    TO LINHA-CKPTCARGO
+              WRITE LINHA-CKPTCARGO
+              MOVE ZEROS TO W-CONT-CKPT.
+           GO TO LER-002.
+      *
+       ROT-RODAPE.
+           MOVE SPACES  TO LINHA-CARGOLIST
+           WRITE LINHA-CARGOLIST
+           MOVE W-CONT-REG TO RD-QTDE
+           MOVE W-TOT-SAL  TO RD-TOTSAL
+           MOVE W-RODAPE   TO LINHA-CARGOLIST
+           WRITE LINHA-CARGOLIST.
+      *
+       ROT-FECHA.
+           CLOSE CKPTCARGO
+           OPEN OUTPUT CKPTCARGO
+           CLOSE CKPTCARGO
+           CLOSE CADCARGO CARGOLIST.
+      *
+       ROT-FIM.
+           STOP RUN.
+      *
+      **************************************
+      * LEITURA DO CHECKPOINT DE EXECUCAO ANTERIOR *
+      **************************************
+      *
+       LE-CKPT.
+           MOVE SPACES TO W-CKPT-REG
+           MOVE "N" TO W-TEM-CKPT
+           OPEN INPUT CKPTCARGO
+           IF ST-CKPT NOT = "00" GO TO LE-CKPT-FIM.
+       LE-CKPT-LOOP.
+           READ CKPTCARGO NEXT RECORD
+               AT END GO TO LE-CKPT-CLOSE.
+           MOVE LINHA-CKPTCARGO TO W-CKPT-REG
+           MOVE "S" TO W-TEM-CKPT
+           GO TO LE-CKPT-LOOP.
+       LE-CKPT-CLOSE.
+           CLOSE CKPTCARGO.
+       LE-CKPT-FIM.
+           EXIT.
