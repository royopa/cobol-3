@@ -16,26 +16,32 @@
                     ACCESS MODE  IS DYNAMIC
                     RECORD KEY   IS CODIGO
                     FILE STATUS  IS ST-ERRO
+                    LOCK MODE    IS AUTOMATIC
                     ALTERNATE RECORD KEY IS DENOMINACAO
                                WITH DUPLICATES.
+           COPY "AUDISEL.CPY".
+           COPY "EVTSEL.CPY".
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD CACARGO
+       FD CADCARGO
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADCARGO.DAT".
        01 REGCARGO.
                 03 CODIGO        PIC 9(03).
                 03 DENOMINACAO   PIC X(20).
-                03 TIPOSALARIO   PIC X(01).
-				03 SALARIOBASE   PIC 9(06)v99.
-				03 NIVELESCOLAR  PIC 9(01).
+                03 TIPOSALARIO   PIC 9(01).
+                03 SALARIOBASE   PIC 9(06)V99.
+                03 NIVELESCOLAR  PIC 9(01).
                 03 FILLER        PIC X(31).
-0
+           COPY "AUDIFD.CPY".
+           COPY "EVTFD.CPY".
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+           COPY "AUDIWS.CPY".
+           COPY "EVTWS.CPY".
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
@@ -43,9 +49,10 @@
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-DENBUSCA   PIC X(20) VALUE SPACES.
        01 CDCT         PIC X(25) VALUE SPACES.
-       01 INDXSAL      PIC 9(03) VALUE ZEROS.
-       01 TABSAL. 
+       01 ESCT         PIC X(25) VALUE SPACES.
+       01 TABSAL.
            03 TABSAL1      PIC X(25) VALUE "HORISTA                  ".
            03 TABSAL2      PIC X(25) VALUE "DIARISTA                 ".
            03 TABSAL3      PIC X(25) VALUE "MENSALISTA               ".
@@ -53,8 +60,7 @@
            03 TABSAL5      PIC X(25) VALUE "COMISSIONADO             ".
        01 TABSALARIO       REDEFINES TABSAL.
            03 TABSALARIO1  PIC X(25) OCCURS 5 TIMES.
-       01 INDXESC      PIC 9(03) VALUE ZEROS.
-       01 TABSESC. 
+       01 TABSESC.
            03 TABESC1      PIC X(25) VALUE "ANALFABETO               ".
            03 TABESC2      PIC X(25) VALUE "FUNDAMENTAL INCOMPLETO   ".
            03 TABESC3      PIC X(25) VALUE "FUNDAMENTAL COMPLETO     ".
@@ -63,25 +69,49 @@
            03 TABESC6      PIC X(25) VALUE "SUPERIOR INCOMPLETO      ".
            03 TABESC7      PIC X(25) VALUE "SUPERIOR COMPLETO        ".
            03 TABESC8      PIC X(25) VALUE "POS-GRADUACAO INCOMPLETO ".
-           03 TABESC9      PIC X(25) VALUE "POS-GRADUACAO COMPLETO ".
-       01 TABESCOLA        REDEFINES TABSAL.
-           03 TABESCOLA1   PIC X(25) OCCURS 5 TIMES.	
+           03 TABESC9      PIC X(25) VALUE "POS-GRADUACAO COMPLETO   ".
+       01 TABESCOLA        REDEFINES TABSESC.
+           03 TABESCOLA1   PIC X(25) OCCURS 9 TIMES.
+       01 TABFAIXAMIN.
+           03 FILLER       PIC 9(06)V99 VALUE 000000,00.
+           03 FILLER       PIC 9(06)V99 VALUE 000880,00.
+           03 FILLER       PIC 9(06)V99 VALUE 001100,00.
+           03 FILLER       PIC 9(06)V99 VALUE 001300,00.
+           03 FILLER       PIC 9(06)V99 VALUE 001600,00.
+           03 FILLER       PIC 9(06)V99 VALUE 002000,00.
+           03 FILLER       PIC 9(06)V99 VALUE 002500,00.
+           03 FILLER       PIC 9(06)V99 VALUE 003500,00.
+           03 FILLER       PIC 9(06)V99 VALUE 005000,00.
+       01 TABFAIXAMINR     REDEFINES TABFAIXAMIN.
+           03 TABFAIXAMIN1 PIC 9(06)V99 OCCURS 9 TIMES.
+       01 TABFAIXAMAX.
+           03 FILLER       PIC 9(06)V99 VALUE 000879,99.
+           03 FILLER       PIC 9(06)V99 VALUE 001099,99.
+           03 FILLER       PIC 9(06)V99 VALUE 001299,99.
+           03 FILLER       PIC 9(06)V99 VALUE 001599,99.
+           03 FILLER       PIC 9(06)V99 VALUE 001999,99.
+           03 FILLER       PIC 9(06)V99 VALUE 002499,99.
+           03 FILLER       PIC 9(06)V99 VALUE 003499,99.
+           03 FILLER       PIC 9(06)V99 VALUE 004999,99.
+           03 FILLER       PIC 9(06)V99 VALUE 999999,99.
+       01 TABFAIXAMAXR     REDEFINES TABFAIXAMAX.
+           03 TABFAIXAMAX1 PIC 9(06)V99 OCCURS 9 TIMES.
        SCREEN SECTION.
        01  TELACARGO.
            05  BLANK SCREEN.
-           05  LINE 03  COLUMN 01 
+           05  LINE 03  COLUMN 01
                VALUE  "                            CADASTRO DE".
-           05  LINE 03  COLUMN 41 
+           05  LINE 03  COLUMN 41
                VALUE  "CARGOS".
-           05  LINE 06  COLUMN 01 
+           05  LINE 06  COLUMN 01
                VALUE  "           CODIGO:".
-           05  LINE 08  COLUMN 01 
+           05  LINE 08  COLUMN 01
                VALUE  "           DENOMINACAO:".
-           05  LINE 10  COLUMN 01 
+           05  LINE 10  COLUMN 01
                VALUE  "           TIPO SALARIO:".
-           05  LINE 12  COLUMN 01 
+           05  LINE 12  COLUMN 01
                VALUE  "           NIVEL ESCOLARIDADE:".
-           05  LINE 14  COLUMN 01 
+           05  LINE 14  COLUMN 01
                VALUE  "           SALARIO BASE:".
            05  TCODIGO
                LINE 06  COLUMN 19  PIC 9(03)
@@ -91,7 +121,7 @@
                LINE 08  COLUMN 24  PIC X(20)
                USING  DENOMINACAO.
            05  TTIPOSALARIO
-               LINE 10  COLUMN 25  PIC X(01)
+               LINE 10  COLUMN 25  PIC 9(01)
                USING  TIPOSALARIO
                HIGHLIGHT.
            05  TNIVELESCOLAR
@@ -120,16 +150,21 @@
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
-                    NEXT SENTENCE.		   
+                    NEXT SENTENCE.
+                MOVE "FP201612" TO AUD-PROGRAMA
+                PERFORM ABR-AUDITORIA
+                MOVE "FP201612" TO EVT-PROGRAMA
+                PERFORM ABR-EVENTOLOG.
        INC-001.
                 MOVE ZEROS TO CODIGO SALARIOBASE NIVELESCOLAR
-                MOVE SPACES TO DENOMINACAO CDCT.
+                               TIPOSALARIO
+                MOVE SPACES TO DENOMINACAO CDCT ESCT
                 DISPLAY TELACARGO.
        INC-002.
                 ACCEPT TCODIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                  IF W-ACT = 02
-                   CLOSE REGCARGO
+                   CLOSE CADCARGO
                    GO TO ROT-FIM.
                 IF CODIGO  = 0
                    MOVE "*** CARGO INVALIDO ***" TO MENS
@@ -137,17 +172,18 @@
                    GO TO INC-001.
        LER-CARGO01.
                 MOVE 0 TO W-SEL
-                READ REGCARGO
+                READ CADCARGO
                 IF ST-ERRO NOT = "23"
                    IF ST-ERRO = "00"
                       PERFORM INC-004A
+                      PERFORM INC-005A
                       DISPLAY TELACARGO
-                      MOVE "*** CARGOAMENTO JA CADASTRAD0 ***" TO MENS
+                      MOVE "*** CARGO JA CADASTRADO ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
                       GO TO ACE-001
                    ELSE
-                      MOVE "ERRO NA LEITURA ARQUIVO REGCARGO"   TO MENS
+                      MOVE "ERRO NA LEITURA ARQUIVO CADCARGO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
@@ -155,64 +191,53 @@
        INC-003.
                 ACCEPT TDENOMINACAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.			
-       LER-REGCARGO01.
-                MOVE 0 TO W-SEL
-                READ REGCARGO
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      PERFORM INC-004A
-                      DISPLAY TELACARGO
-                      MOVE "*** REGCARGO JA CADASTRAD0 ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE 1 TO W-SEL
-                      GO TO ACE-001
-                   ELSE
-                      MOVE "ERRO NA LEITURA ARQUIVO REGCARGO"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
+                IF W-ACT = 02 GO TO INC-002.
        INC-004.
                 ACCEPT TTIPOSALARIO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
-                IF W-ACT = 11 ADD 1 TO CDC
-                       MOVE TABCC1(CDC) TO CDCT
-                       DISPLAY TELACARGO
-                       GO TO INC-004.
-                IF W-ACT = 10 COMPUTE CDC = CDC - 1
-                       MOVE TABCC1(CDC) TO CDCT
-                       DISPLAY TELACARGO
-                       GO TO INC-004.
+                IF W-ACT = 05 GO TO INC-004-LISTA.
+                IF W-ACT = 01 GO TO INC-004-HELP.
+                IF TIPOSALARIO < 1 OR TIPOSALARIO > 5
+                   MOVE "*** TIPO DE SALARIO INVALIDO (1 A 5) ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
        INC-004A.
-                IF CDC = 0 MOVE 10 TO INDX
-                ELSE
-                  MOVE CDC TO INDX.
-                MOVE TABSALARIO(INDXSAL) TO CDCT
-
-                DISPLAY TELACARGO.
- 
-                IF W-SEL = 1
-                              GO TO INC-005.
+                MOVE TABSALARIO1 (TIPOSALARIO) TO CDCT
+                DISPLAY (10, 30) CDCT.
        INC-005.
-                ACCEPT TTIPOSALARIO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.	
-       INC-006.
                 ACCEPT TNIVELESCOLAR
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
-	   INC-007.
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 05 GO TO INC-005-LISTA.
+                IF W-ACT = 01 GO TO INC-005-HELP.
+                IF NIVELESCOLAR < 1 OR NIVELESCOLAR > 9
+                   MOVE "*** NIVEL ESCOLAR INVALIDO (1 A 9) ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-005A.
+                MOVE TABESCOLA1 (NIVELESCOLAR) TO ESCT
+                DISPLAY (12, 36) ESCT.
+       INC-006.
                 ACCEPT TSALARIOBASE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-OPC.							  
+                IF W-ACT = 02 GO TO INC-005.
+                IF SALARIOBASE < TABFAIXAMIN1 (NIVELESCOLAR)
+                   OR SALARIOBASE > TABFAIXAMAX1 (NIVELESCOLAR)
+                   MOVE "*** SALARIO FORA DA FAIXA DO NIVEL ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
                 DISPLAY (23, 40) "DADOS OK (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO WITH UPDATE
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-006.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -222,17 +247,20 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
-                WRITE CADEPTO
+                WRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE CODIGO TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
                 IF ST-ERRO = "22"
-                      MOVE "*** REGCARGO JA EXISTE ***       " TO MENS
+                      MOVE "*** CARGO JA EXISTE ***       " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001
                 ELSE
-                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE REGCARGO"
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADCARGO"
                                                        TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
@@ -244,17 +272,25 @@
        ACE-001.
                 DISPLAY (23, 12)
                      "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                DISPLAY (24, 12)
+                     "F4=CONSULTAR POR DENOMINACAO"
                 ACCEPT (23, 55) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   AND W-ACT NOT = 05
                    GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
+                DISPLAY (24, 12) MENS
                 IF W-ACT = 02
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
                    GO TO INC-003.
+                IF W-ACT = 04
+                   GO TO ACE-BROWSE.
+                IF W-ACT = 05
+                   GO TO EXC-OPC.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -268,11 +304,19 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE REGCARGO RECORD
+                DELETE CADCARGO RECORD
                 IF ST-ERRO = "00"
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-DL1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
@@ -281,7 +325,7 @@
                 DISPLAY (23, 40) "ALTERAR  (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
+                IF W-ACT = 02 GO TO INC-006.
                 IF W-OPCAO = "N" OR "n"
                    MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -291,20 +335,146 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
-                REWRITE CADEPTO
+                REWRITE REGCARGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE CODIGO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO REGCARGO"   TO MENS
+                IF ST-ERRO = "51"
+                   MOVE "*** REGISTRO EM USO, TENTE NOVAMENTE ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-RW1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CADCARGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *
+      **************************************
+      * JANELA DE CONSULTA - DENOMINACAO   *
+      **************************************
+      *
+       ACE-BROWSE.
+                MOVE DENOMINACAO TO W-DENBUSCA
+                START CADCARGO KEY IS = DENOMINACAO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM REGISTRO COM ESTA DENOMINACAO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+       ACE-BROWSE1.
+                READ CADCARGO NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA CONSULTA POR DENOMINACAO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADCARGO"   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF DENOMINACAO NOT = W-DENBUSCA
+                   MOVE "*** FIM DA CONSULTA POR DENOMINACAO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                DISPLAY TELACARGO
+                DISPLAY (23, 12) "ENTER=PROXIMO   ESC=VOLTAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                GO TO ACE-BROWSE1.
+      *
+      **************************************
+      * JANELA DE SELECAO - TIPO SALARIO   *
+      **************************************
+      *
+       INC-004-LISTA.
+                DISPLAY (09, 45) "----- TIPOS DE SALARIO -----"
+                DISPLAY (10, 45) "1 " TABSALARIO1 (1)
+                DISPLAY (11, 45) "2 " TABSALARIO1 (2)
+                DISPLAY (12, 45) "3 " TABSALARIO1 (3)
+                DISPLAY (13, 45) "4 " TABSALARIO1 (4)
+                DISPLAY (14, 45) "5 " TABSALARIO1 (5).
+       INC-004-LISTA1.
+                DISPLAY (16, 45) "ESCOLHA (1-5): "
+                ACCEPT  (16, 60) TIPOSALARIO
+                IF TIPOSALARIO < 1 OR TIPOSALARIO > 5
+                   GO TO INC-004-LISTA1.
+       INC-004-LISTA-FIM.
+                DISPLAY TELACARGO
+                GO TO INC-004A.
+      *
+      **************************************
+      * JANELA DE SELECAO - NIVEL ESCOLAR   *
+      **************************************
+      *
+       INC-005-LISTA.
+                DISPLAY (08, 45) "------ NIVEL ESCOLAR ------"
+                DISPLAY (09, 45) "1 " TABESCOLA1 (1)
+                DISPLAY (10, 45) "2 " TABESCOLA1 (2)
+                DISPLAY (11, 45) "3 " TABESCOLA1 (3)
+                DISPLAY (12, 45) "4 " TABESCOLA1 (4)
+                DISPLAY (13, 45) "5 " TABESCOLA1 (5)
+                DISPLAY (14, 45) "6 " TABESCOLA1 (6)
+                DISPLAY (15, 45) "7 " TABESCOLA1 (7)
+                DISPLAY (16, 45) "8 " TABESCOLA1 (8)
+                DISPLAY (17, 45) "9 " TABESCOLA1 (9).
+       INC-005-LISTA1.
+                DISPLAY (19, 45) "ESCOLHA (1-9): "
+                ACCEPT  (19, 60) NIVELESCOLAR
+                IF NIVELESCOLAR < 1 OR NIVELESCOLAR > 9
+                   GO TO INC-005-LISTA1.
+       INC-005-LISTA-FIM.
+                DISPLAY TELACARGO
+                GO TO INC-005A.
+      *
+      **************************************
+      * AJUDA - TIPOS DE SALARIO            *
+      **************************************
+      *
+       INC-004-HELP.
+                DISPLAY (09, 45) "----- TIPOS DE SALARIO -----"
+                DISPLAY (10, 45) "1 " TABSALARIO1 (1)
+                DISPLAY (11, 45) "2 " TABSALARIO1 (2)
+                DISPLAY (12, 45) "3 " TABSALARIO1 (3)
+                DISPLAY (13, 45) "4 " TABSALARIO1 (4)
+                DISPLAY (14, 45) "5 " TABSALARIO1 (5)
+                DISPLAY (16, 45) "ENTER=CONTINUAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY TELACARGO
+                GO TO INC-004.
+      *
+      **************************************
+      * AJUDA - NIVEL ESCOLAR               *
+      **************************************
+      *
+       INC-005-HELP.
+                DISPLAY (08, 45) "------ NIVEL ESCOLAR ------"
+                DISPLAY (09, 45) "1 " TABESCOLA1 (1)
+                DISPLAY (10, 45) "2 " TABESCOLA1 (2)
+                DISPLAY (11, 45) "3 " TABESCOLA1 (3)
+                DISPLAY (12, 45) "4 " TABESCOLA1 (4)
+                DISPLAY (13, 45) "5 " TABESCOLA1 (5)
+                DISPLAY (14, 45) "6 " TABESCOLA1 (6)
+                DISPLAY (15, 45) "7 " TABESCOLA1 (7)
+                DISPLAY (16, 45) "8 " TABESCOLA1 (8)
+                DISPLAY (17, 45) "9 " TABESCOLA1 (9)
+                DISPLAY (19, 45) "ENTER=CONTINUAR"
+                ACCEPT W-ACT FROM ESCAPE KEY
+                DISPLAY TELACARGO
+                GO TO INC-005.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
       *
        ROT-FIM.
+                CLOSE CADCARGO
+                CLOSE AUDITORIA
+                CLOSE EVENTOLOG
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -320,7 +490,8 @@
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
        ROT-MENS1.
-               DISPLAY (23, 12) MENS.
+               DISPLAY (23, 12) MENS
+               PERFORM GRAVA-EVENTOLOG.
        ROT-MENS2.
                 ADD 1 TO W-CONT
                 IF W-CONT < 30000
@@ -329,4 +500,10 @@
                    DISPLAY (23, 12) LIMPA.
        ROT-MENS-FIM.
                 EXIT.
-       FIM-ROT-TEMPO.				
\ No newline at end of file
+      *
+      *************************
+      * ROTINA DE AUDITORIA   *
+      *************************
+      *
+           COPY "AUDIPAR.CPY".
+           COPY "EVTPAR.CPY".
