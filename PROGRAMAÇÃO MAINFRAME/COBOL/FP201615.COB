@@ -0,0 +1,469 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201615.
+       AUTHOR. MATEUS.
+      **************************************
+      *MANUTENCAO CADASTRO DE AMIGOS*
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CIDADE-UF
+                               WITH DUPLICATES.
+           COPY "AUDISEL.CPY".
+           COPY "EVTSEL.CPY".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO        PIC X(12).
+                03 NOME           PIC X(30).
+                03 ENDERECO       PIC X(30).
+                03 BAIRRO         PIC X(20).
+                03 CIDADE-UF.
+                   05 CIDADE      PIC X(20).
+                   05 UF          PIC X(02).
+                03 CEP            PIC 9(08).
+                03 DDD            PIC 9(02).
+                03 TELEFONE       PIC 9(09).
+                03 EMAIL          PIC X(30).
+                03 SEXO           PIC X(01).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 TPAMIGO        PIC 9(01).
+                03 FILLER         PIC X(07).
+           COPY "AUDIFD.CPY".
+           COPY "EVTFD.CPY".
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           COPY "AUDIWS.CPY".
+           COPY "EVTWS.CPY".
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01 MASCDATA.
+            03 MASCDATA1    PIC 9(02).
+            03 MASCDATA2    PIC X(01) VALUE ".".
+            03 MASCDATA3    PIC 9(02).
+            03 MASCDATA4    PIC X(01) VALUE ".".
+            03 MASCDATA5    PIC 9(04).
+       01 DESCSEXO     PIC X(12).
+       01 TABSEXO.
+           03 TABSEXO1     PIC X(12) VALUE "M-MASCULINO".
+           03 TABSEXO2     PIC X(12) VALUE "F-FEMININO".
+       01 TABDESCSEXO REDEFINES TABSEXO.
+           03 TABDESCSEXO1 PIC X(12) OCCURS 2 TIMES.
+       01 DTPAMIGO     PIC X(10).
+       01 TABTPAMIGO.
+           03 TABTPAMIGO1  PIC X(10) VALUE "1-FAMILIA".
+           03 TABTPAMIGO2  PIC X(10) VALUE "2-AMIGO".
+           03 TABTPAMIGO3  PIC X(10) VALUE "3-COLEGA".
+           03 TABTPAMIGO4  PIC X(10) VALUE "4-OUTRO".
+       01 TABTIPOAMIGO REDEFINES TABTPAMIGO.
+           03 TABTIPOAMIGO1 PIC X(10) OCCURS 4 TIMES.
+       01 TABCEPD.
+           03 FILLER PIC X(38)
+               VALUE "0100000009999999SAO PAULO           SP".
+           03 FILLER PIC X(38)
+               VALUE "2000000028999999RIO DE JANEIRO      RJ".
+           03 FILLER PIC X(38)
+               VALUE "3000000039999999BELO HORIZONTE      MG".
+           03 FILLER PIC X(38)
+               VALUE "7000000072999999BRASILIA            DF".
+           03 FILLER PIC X(38)
+               VALUE "8000000087999999CURITIBA            PR".
+       01 TABCEP REDEFINES TABCEPD.
+           03 TABCEP-ITEM OCCURS 5 TIMES.
+               05 TABCEP-INI     PIC 9(08).
+               05 TABCEP-FIM     PIC 9(08).
+               05 TABCEP-CIDADE  PIC X(20).
+               05 TABCEP-UF      PIC X(02).
+       77 W-IDXCEP     PIC 9(02) VALUE ZEROS.
+       01 TABDDDD.
+           03 FILLER PIC X(20) VALUE "11121314151617181921".
+           03 FILLER PIC X(20) VALUE "22242728313233343537".
+           03 FILLER PIC X(20) VALUE "38414243444546474849".
+           03 FILLER PIC X(20) VALUE "51535455616263646566".
+           03 FILLER PIC X(20) VALUE "67686971737475777981".
+           03 FILLER PIC X(20) VALUE "82838485868788899192".
+           03 FILLER PIC X(14) VALUE "93949596979899".
+       01 TABDDD REDEFINES TABDDDD.
+           03 TABDDD-ITEM PIC 9(02) OCCURS 67 TIMES.
+       77 W-IDXDDD     PIC 9(02) VALUE ZEROS.
+       77 W-DDD-OK     PIC X(01) VALUE "N".
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       COPY "TELA3A.COB".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADAMIGO
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADAMIGO
+                      CLOSE CADAMIGO
+                      MOVE "*** ARQUIVO CADAMIGO SENDO CRIADO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADAMIGO" TO
+                           MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      NEXT SENTENCE.
+                MOVE "FP201615" TO AUD-PROGRAMA
+                PERFORM ABR-AUDITORIA
+                MOVE "FP201615" TO EVT-PROGRAMA
+                PERFORM ABR-EVENTOLOG.
+
+       INC-001.
+                MOVE ZEROS  TO CEP DDD TELEFONE DATANASC TPAMIGO
+                MOVE SPACES TO APELIDO NOME ENDERECO BAIRRO CIDADE
+                MOVE SPACES TO UF EMAIL SEXO
+                DISPLAY TELA3.
+
+       INC-002.
+                ACCEPT TAPELIDO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   CLOSE CADAMIGO
+                   GO TO ROT-FIM.
+                IF APELIDO = SPACES
+                   MOVE "*** APELIDO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+
+       LER-AMIGO01.
+                MOVE 0 TO W-SEL
+                READ CADAMIGO
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      DISPLAY  TELA3
+                      MOVE "*** APELIDO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQUIVO CADAMIGO"  TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       INC-003.
+                ACCEPT TNOME
+                IF NOME = SPACES
+                   MOVE "*** NOME INVALIDO ***" TO MENS
+                   MOVE SPACES TO NOME
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+
+       INC-004.
+                ACCEPT TENDERECO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+
+       INC-005.
+                ACCEPT TBAIRRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+
+       INC-006.
+                ACCEPT TCEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                PERFORM CEP-BUSCA THRU CEP-BUSCA-FIM
+                DISPLAY TCIDADE
+                DISPLAY TUF.
+
+       INC-007.
+                ACCEPT TCIDADE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+
+       INC-008.
+                ACCEPT TUF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+
+       INC-009.
+                ACCEPT TDDD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-008.
+                PERFORM DDD-BUSCA THRU DDD-BUSCA-FIM
+                IF W-DDD-OK NOT = "S"
+                   MOVE "*** DDD INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO DDD
+                   GO TO INC-009.
+
+       INC-010.
+                ACCEPT TTELEFONE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+                IF TELEFONE < 10000000 OR
+                   (TELEFONE > 99999999 AND TELEFONE < 900000000)
+                   MOVE "*** TELEFONE INVALIDO - 8 DIGITOS (FIXO) OU" TO
+                        MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "*** 9 DIGITOS INICIANDO EM 9 (CELULAR) ***" TO
+                        MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO TELEFONE
+                   GO TO INC-010.
+
+       INC-011.
+                ACCEPT TEMAIL
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-010.
+
+       INC-012.
+                ACCEPT TSEXO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-011.
+                IF SEXO = "M" OR "m"
+                   MOVE "M" TO SEXO
+                   MOVE TABDESCSEXO1 (1) TO DESCSEXO
+                ELSE IF SEXO = "F" OR "f"
+                   MOVE "F" TO SEXO
+                   MOVE TABDESCSEXO1 (2) TO DESCSEXO
+                ELSE
+                   MOVE "*** SEXO DEVE SER M OU F ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE SPACES TO SEXO
+                   GO TO INC-012.
+                DISPLAY TTSEXO.
+
+       INC-013.
+                ACCEPT TDATANASC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-012.
+                IF DNMES < 1 OR DNMES > 12
+                   MOVE "*** MES DE NASCIMENTO INVALIDO - 01 A 12 ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO DATANASC
+                   GO TO INC-013.
+                IF DNDIA < 1 OR DNDIA > 31
+                   MOVE "*** DIA DE NASCIMENTO INVALIDO - 01 A 31 ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO DATANASC
+                   GO TO INC-013.
+                MOVE DNDIA TO MASCDATA1
+                MOVE DNMES TO MASCDATA3
+                MOVE DNANO TO MASCDATA5
+                DISPLAY (18, 14) MASCDATA.
+
+       INC-014.
+                ACCEPT TTPAMIGO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-013.
+                IF TPAMIGO < 1 OR TPAMIGO > 4
+                   MOVE "*** TIPO DE AMIGO DEVE SER DE 1 A 4 ***" TO
+                        MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE ZEROS TO TPAMIGO
+                   GO TO INC-014.
+                MOVE TABTIPOAMIGO1 (TPAMIGO) TO DTPAMIGO
+                DISPLAY TDTPAMIGO.
+      *
+       CEP-BUSCA.
+                MOVE 1 TO W-IDXCEP.
+       CEP-BUSCA1.
+                IF W-IDXCEP > 5
+                   MOVE "*** CEP NAO ENCONTRADO - DIGITE CIDADE/UF"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CEP-BUSCA-FIM.
+                IF CEP NOT < TABCEP-INI (W-IDXCEP) AND
+                   CEP NOT > TABCEP-FIM (W-IDXCEP)
+                      MOVE TABCEP-CIDADE (W-IDXCEP) TO CIDADE
+                      MOVE TABCEP-UF (W-IDXCEP) TO UF
+                      GO TO CEP-BUSCA-FIM.
+                ADD 1 TO W-IDXCEP
+                GO TO CEP-BUSCA1.
+       CEP-BUSCA-FIM.
+                EXIT.
+      *
+       DDD-BUSCA.
+                MOVE "N" TO W-DDD-OK
+                MOVE 1 TO W-IDXDDD.
+       DDD-BUSCA1.
+                IF W-IDXDDD > 67
+                   GO TO DDD-BUSCA-FIM.
+                IF DDD = TABDDD-ITEM (W-IDXDDD)
+                   MOVE "S" TO W-DDD-OK
+                   GO TO DDD-BUSCA-FIM.
+                ADD 1 TO W-IDXDDD
+                GO TO DDD-BUSCA1.
+       DDD-BUSCA-FIM.
+                EXIT.
+      *
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-WR1.
+                WRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                      MOVE APELIDO TO AUD-CHAVE
+                      MOVE "I" TO AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE "*** APELIDO JA EXISTE ***    " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CADAMIGO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-002.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE CADAMIGO RECORD
+                IF ST-ERRO = "00"
+                   MOVE APELIDO TO AUD-CHAVE
+                   MOVE "E" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO EXCLUIDO ***           " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-014.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGAMIGO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE APELIDO TO AUD-CHAVE
+                   MOVE "A" TO AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO CADAMIGO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADAMIGO
+                CLOSE AUDITORIA
+                CLOSE EVENTOLOG
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS
+               PERFORM GRAVA-EVENTOLOG.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 300000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      *************************
+      * ROTINA DE AUDITORIA   *
+      *************************
+      *
+           COPY "AUDIPAR.CPY".
+           COPY "EVTPAR.CPY".
+       FIM-ROT-TEMPO.
