@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FP201615R.
+       AUTHOR. MATEUS.
+      ***********************************************
+      * RELATORIO DE ANIVERSARIANTES - CADASTRO DE AMIGOS *
+      ***********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADAMIGO ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS APELIDO
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CIDADE-UF
+                               WITH DUPLICATES.
+       SELECT ANIVLIST ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAMIGO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADAMIGO.DAT".
+       01 REGAMIGO.
+                03 APELIDO        PIC X(12).
+                03 NOME           PIC X(30).
+                03 ENDERECO       PIC X(30).
+                03 BAIRRO         PIC X(20).
+                03 CIDADE-UF.
+                   05 CIDADE      PIC X(20).
+                   05 UF          PIC X(02).
+                03 CEP            PIC 9(08).
+                03 DDD            PIC 9(02).
+                03 TELEFONE       PIC 9(09).
+                03 EMAIL          PIC X(30).
+                03 SEXO           PIC X(01).
+                03 DATANASC.
+                   05 DNDIA       PIC 9(02).
+                   05 DNMES       PIC 9(02).
+                   05 DNANO       PIC 9(04).
+                03 TPAMIGO        PIC 9(01).
+                03 FILLER         PIC X(07).
+       FD ANIVLIST
+               LABEL RECORD IS STANDARD.
+       01 LINHA-ANIVLIST  PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-CONT-REG   PIC 9(05) VALUE ZEROS.
+       77 W-NDIAS      PIC 9(03) VALUE 007.
+       01 W-HOJE       PIC 9(08) VALUE ZEROS.
+       01 W-HOJE-R REDEFINES W-HOJE.
+           03 W-ANO-HOJE   PIC 9(04).
+           03 W-MES-HOJE   PIC 9(02).
+           03 W-DIA-HOJE   PIC 9(02).
+       77 W-ORD-HOJE   PIC 9(03) VALUE ZEROS.
+       77 W-ORD-NASC   PIC S9(03) VALUE ZEROS.
+       77 W-DIAS-REST  PIC S9(03) VALUE ZEROS.
+       77 W-IDXDC      PIC 9(02) VALUE ZEROS.
+       77 W-IDXTAB     PIC 9(03) VALUE ZEROS.
+       77 W-IDXTAB2    PIC 9(03) VALUE ZEROS.
+       77 W-DIAMES     PIC 9(04) VALUE ZEROS.
+       01 W-TABTEMP.
+           03 TT-DIAS      PIC 9(03).
+           03 TT-APELIDO   PIC X(12).
+           03 TT-NOME      PIC X(30).
+           03 TT-DATA      PIC 99/99.
+       01 TABDIAC.
+           03 FILLER PIC 9(03) VALUE 000.
+           03 FILLER PIC 9(03) VALUE 031.
+           03 FILLER PIC 9(03) VALUE 059.
+           03 FILLER PIC 9(03) VALUE 090.
+           03 FILLER PIC 9(03) VALUE 120.
+           03 FILLER PIC 9(03) VALUE 151.
+           03 FILLER PIC 9(03) VALUE 181.
+           03 FILLER PIC 9(03) VALUE 212.
+           03 FILLER PIC 9(03) VALUE 243.
+           03 FILLER PIC 9(03) VALUE 273.
+           03 FILLER PIC 9(03) VALUE 304.
+           03 FILLER PIC 9(03) VALUE 334.
+       01 TABDIASACUM REDEFINES TABDIAC.
+           03 TABDIASACUM1 PIC 9(03) OCCURS 12 TIMES.
+       77 W-MAXREG     PIC 9(03) VALUE 050.
+       01 TAB-REG.
+           03 TAB-ITEM OCCURS 50 TIMES.
+               05 TAB-DIAS     PIC 9(03).
+               05 TAB-APELIDO  PIC X(12).
+               05 TAB-NOME     PIC X(30).
+               05 TAB-DATA     PIC 99/99.
+       01 W-CABEC1     PIC X(80) VALUE
+           "APELIDO      NOME                     NASCIMENTO  FALTAM".
+       01 W-DETALHE.
+           03 DL-APELIDO    PIC X(12).
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 DL-NOME       PIC X(30).
+           03 FILLER        PIC X(01) VALUE SPACES.
+           03 DL-DATA       PIC 99/99.
+           03 FILLER        PIC X(02) VALUE SPACES.
+           03 DL-DIAS       PIC ZZ9.
+       01 W-RODAPE.
+           03 FILLER        PIC X(23) VALUE "TOTAL ANIVERSARIANTES: ".
+           03 RD-QTDE       PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       ABR-001.
+           ACCEPT W-HOJE FROM DATE YYYYMMDD.
+           OPEN INPUT CADAMIGO
+           IF ST-ERRO NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADAMIGO: " ST-ERRO
+              GO TO ROT-FIM.
+           OPEN OUTPUT ANIVLIST
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "ERRO NA ABERTURA DO ARQUIVO ANIVLIST: " ST-ERRO2
+              CLOSE CADAMIGO
+              GO TO ROT-FIM.
+           MOVE W-CABEC1 TO LINHA-ANIVLIST
+           WRITE LINHA-ANIVLIST
+           COMPUTE W-ORD-HOJE = TABDIASACUM1 (W-MES-HOJE) + W-DIA-HOJE.
+      *
+       LER-001.
+           MOVE LOW-VALUES TO APELIDO
+           START CADAMIGO KEY IS NOT LESS THAN APELIDO
+           IF ST-ERRO NOT = "00"
+              MOVE "NENHUM AMIGO CADASTRADO" TO LINHA-ANIVLIST
+              WRITE LINHA-ANIVLIST
+              GO TO ROT-FECHA.
+      *
+       LER-002.
+           READ CADAMIGO NEXT RECORD
+               AT END GO TO ORD-001.
+           COMPUTE W-ORD-NASC = TABDIASACUM1 (DNMES) + DNDIA
+           COMPUTE W-DIAS-REST = W-ORD-NASC - W-ORD-HOJE
+           IF W-DIAS-REST < 0
+              ADD 365 TO W-DIAS-REST.
+           IF W-DIAS-REST <= W-NDIAS AND W-CONT-REG < W-MAXREG
+              ADD 1 TO W-CONT-REG
+              MOVE W-DIAS-REST TO TAB-DIAS (W-CONT-REG)
+              MOVE APELIDO     TO TAB-APELIDO (W-CONT-REG)
+              MOVE NOME        TO TAB-NOME (W-CONT-REG)
+              COMPUTE W-DIAMES = DNDIA * 100 + DNMES
+              MOVE W-DIAMES    TO TAB-DATA (W-CONT-REG).
+           GO TO LER-002.
+      *
+       ORD-001.
+           IF W-CONT-REG < 2 GO TO IMP-001.
+           MOVE 1 TO W-IDXTAB.
+       ORD-002.
+           IF W-IDXTAB > W-CONT-REG - 1 GO TO IMP-001.
+           MOVE W-IDXTAB TO W-IDXTAB2
+           ADD 1 TO W-IDXTAB2.
+       ORD-003.
+           IF W-IDXTAB2 > W-CONT-REG
+              ADD 1 TO W-IDXTAB
+              GO TO ORD-002.
+           IF TAB-DIAS (W-IDXTAB2) < TAB-DIAS (W-IDXTAB)
+              MOVE TAB-ITEM (W-IDXTAB)  TO W-TABTEMP
+              MOVE TAB-ITEM (W-IDXTAB2) TO TAB-ITEM (W-IDXTAB)
+              MOVE W-TABTEMP            TO TAB-ITEM (W-IDXTAB2).
+           ADD 1 TO W-IDXTAB2
+           GO TO ORD-003.
+      *
+       IMP-001.
+           IF W-CONT-REG = 0
+              MOVE "NENHUM ANIVERSARIANTE NOS PROXIMOS DIAS" TO
+                   LINHA-ANIVLIST
+              WRITE LINHA-ANIVLIST
+              GO TO ROT-RODAPE.
+           MOVE 1 TO W-IDXTAB.
+       IMP-002.
+           IF W-IDXTAB > W-CONT-REG GO TO ROT-RODAPE.
+           MOVE TAB-APELIDO (W-IDXTAB) TO DL-APELIDO
+           MOVE TAB-NOME (W-IDXTAB)    TO DL-NOME
+           MOVE TAB-DATA (W-IDXTAB)    TO DL-DATA
+           MOVE TAB-DIAS (W-IDXTAB)    TO DL-DIAS
+           MOVE W-DETALHE              TO LINHA-ANIVLIST
+           WRITE LINHA-ANIVLIST
+           ADD 1 TO W-IDXTAB
+           GO TO IMP-002.
+      *
+       ROT-RODAPE.
+           MOVE SPACES  TO LINHA-ANIVLIST
+           WRITE LINHA-ANIVLIST
+           MOVE W-CONT-REG TO RD-QTDE
+           MOVE W-RODAPE   TO LINHA-ANIVLIST
+           WRITE LINHA-ANIVLIST.
+      *
+       ROT-FECHA.
+           CLOSE CADAMIGO ANIVLIST.
+      *
+       ROT-FIM.
+           STOP RUN.
